@@ -1,130 +1,1600 @@
-     
-      * Welcome to TOPL Programmin In The Past
-      * Collin Drake
-      * 
-      * 
-      * 
-      * 
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. Caesar-salad.
-        
-        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 test1 PIC X(25) VALUE 'Bugs Bunny'.
-           01 test2 PIC X(25) VALUE 'Hello World'.
-           01 test3 PIC X(25) VALUE 'Spaghetti and Meatballs'.
-           01 shiftcipher PIC 99 VALUE 7.
-        
-        PROCEDURE DIVISION.
-        
-           DISPLAY 'Your string: ', test3
-           CALL 'ENCRYPT' USING test3, shiftcipher.
-           
-        STOP RUN.
-        
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. ENCRYPT IS COMMON.
-    
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 temp Pic x(30).
-         01 X Pic 99(01).
-           LINKAGE SECTION.
-           01 teststr PIC X(30).
-           01 shiftc PIC 99.
-        
-        PROCEDURE DIVISION USING teststr, shiftc.
-            DISPLAY 'Your string in lower-case: ',
-            Function Lower-case(teststr).
-           Move Function Lower-case(teststr) to temp
-           
-           PERFORM VARYING X FROM 1 BY 1 UNTIL X > FUNCTION LENGTH(temp)
-                IF FUNCTION ORD (temp(X:1)) >= 97 AND 
-                FUNCTION ORD (temp(X:1)) <= 122 THEN
-                    MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
-                    (temp(X:1)) - 97 + shiftc, 26) + 97) TO temp(X:1)
-                END-IF
-           END-PERFORM.
-           DISPLAY 'Your string encrypted: ',temp
-           CALL 'DECRYPT' USING temp, shiftc.
-    
-        END PROGRAM ENCRYPT.
-        
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. DECRYPT IS COMMON.
-    
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 Y Pic 99(01).
-           LINKAGE SECTION.
-           01 tempd PIC X(30).
-           01 shiftb PIC 99.
-        
-        PROCEDURE DIVISION USING tempd, shiftb.
-           
-           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > FUNCTION 
-           LENGTH(tempd)
-                IF FUNCTION ORD (tempd(Y:1)) >= 97 AND 
-                FUNCTION ORD (tempd(Y:1)) <= 122 THEN
-                    MOVE FUNCTION CHAR( FUNCTION MOD(FUNCTION ORD
-                    (tempd(Y:1)) - 97 - shiftb, 26) + 97) TO tempd(Y:1)
-                END-IF
-           END-PERFORM.
-           DISPLAY 'Your string decrypted: ', tempd.
-           CALL 'SOLVE' USING tempd.
-           
-
-        END PROGRAM DECRYPT.
-        
-        
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. SOLVE IS COMMON.
-    
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 Z Pic 99(01).
-           LINKAGE SECTION.
-           01 temps PIC X(30).
-        
-        PROCEDURE DIVISION USING temps.
-           
-           PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > 26
-                CALL 'SOLVE2' USING temps
-           END-PERFORM.
-
-        END PROGRAM SOLVE.
-        
-        
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. SOLVE2 IS COMMON.
-    
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-         01 A Pic 99(01).
-         01 shiftl PIC 99 VALUE 1.
-           LINKAGE SECTION.
-           01 templ PIC X(30).
-        
-        PROCEDURE DIVISION USING templ.
-           
-           PERFORM VARYING A FROM 1 BY 1 UNTIL A > FUNCTION 
-           LENGTH(templ)
-                IF FUNCTION ORD (templ(A:1)) >= 97 AND 
-                FUNCTION ORD (templ(A:1)) <= 122 THEN
-                    MOVE FUNCTION CHAR( FUNCTION MOD(FUNCTION ORD
-                    (templ(A:1)) - 97 + shiftl, 26) + 97) TO templ(A:1)
-                END-IF
-           END-PERFORM.
-           DISPLAY 'solved: ', templ.
-
-        END PROGRAM SOLVE2.
-        
-        
-        
-   
-        
-        
-        
-        
-       
-
+000100*****************************************************************
+000110*    TOPL PROGRAMMING IN THE PAST
+000120*    CAESAR CIPHER BATCH SUITE
+000130*    COLLIN DRAKE
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT DESCRIPTION
+000170*    08/09/26   CJD  ADDED BATCH FILE I/O, DAILY KEY FILE,
+000180*                    AUDIT LOG, CHECKPOINT/RESTART, INTERACTIVE
+000190*                    SCREEN, VIGENERE MODE AND CASE-PRESERVING,
+000200*                    LENGTH- AND SHIFT-VALIDATED SHIFT LOGIC.
+000210*                    SEE EACH PROGRAM BELOW FOR DETAIL.
+000220*    08/09/26   CJD  SOLVE BATCH RUNS NOW CHECKPOINT UNDER THEIR
+000230*                    OWN RESTART KEY, A MESSAGE WITH AN ACTION
+000240*                    CODE OTHER THAN E/D IS REJECTED INSTEAD OF
+000250*                    FALLING THROUGH TO DECRYPT, AND THE AUDIT
+000260*                    RECORD FLAGS WHETHER A RUN USED THE DAY'S
+000270*                    DEFAULT KEY OR PER-RECORD OVERRIDES.
+000280*    08/09/26   CJD  A SOLVE RUN NO LONGER LOGS THE DAY'S KEY AS
+000290*                    THE KEY USED SINCE SOLVE TRIES ALL 26 SHIFTS
+000300*                    AND NEVER APPLIES JUST ONE; ITS AUDIT RECORD
+000310*                    NOW BLANKS THE KEY FIELDS THE SAME WAY AN
+000320*                    INTERACTIVE RUN'S DOES.  A FAILED WRITE TO
+000330*                    THE MESSAGE OUTPUT FILE IS NOW COUNTED AS A
+000340*                    REJECT INSTEAD OF BEING ASSUMED TO HAVE
+000350*                    LANDED.
+000360*    08/09/26   CJD  THE MESSAGE TRAFFIC FILE OPENS ARE NOW
+000370*                    STATUS-CHECKED LIKE EVERY OTHER FILE IN THIS
+000380*                    RUN, AN INTERACTIVE RUN'S AUDIT RECORD NOW
+000390*                    REFLECTS ITS OWN REJECTS INSTEAD OF ECHOING
+000400*                    THE SUCCESS COUNT INTO BOTH SIDES OF THE
+000410*                    LEDGER, AND A SOLVE BATCH RUN VALIDATES
+000420*                    MESSAGE LENGTH AND HONORS ITS OWN RESTART
+000430*                    POINT BEFORE DECIDING WHETHER TO OPEN ITS
+000440*                    REPORT FILE FRESH.
+000450*****************************************************************
+000460        IDENTIFICATION DIVISION.
+000470        PROGRAM-ID. Caesar-salad.
+000480        AUTHOR. COLLIN DRAKE.
+000490        INSTALLATION. TOPL PROGRAMMING.
+000500        DATE-WRITTEN. 01/15/24.
+000510        DATE-COMPILED.
+000520*************************************************************
+000530*    DESCRIPTION
+000540*    BATCH DRIVER FOR THE CAESAR CIPHER SUITE.  READS THE
+000550*    DAY'S SHIFT KEY FROM THE INDEXED CIPHER KEY FILE, THEN
+000560*    DRIVES ENCRYPT, DECRYPT OR SOLVE OVER EVERY RECORD OF
+000570*    THE MESSAGE INPUT FILE, WRITING RESULTS TO THE MESSAGE
+000580*    OUTPUT FILE AND LOGGING AN AUDIT RECORD OF THE RUN.  AN
+000590*    OPERATOR CAN ALSO RUN THIS PROGRAM INTERACTIVELY FOR A
+000600*    SINGLE AD HOC MESSAGE.
+000610*
+000620*    MODIFICATION HISTORY
+000630*    DATE       INIT DESCRIPTION
+000640*    08/09/26   CJD  REPLACED HARD-CODED TEST LITERALS WITH
+000650*                    REAL MESSAGE FILE I/O, A DAILY KEY FILE,
+000660*                    AN AUDIT LOG, CHECKPOINT/RESTART AND AN
+000670*                    INTERACTIVE MODE.
+000680*    08/09/26   CJD  GAVE THE SOLVE BATCH LOOP ITS OWN
+000690*                    CHECKPOINT KEY SO IT NO LONGER SHARES A
+000700*                    RESTART POINT WITH THE NORMAL ENCRYPT/
+000710*                    DECRYPT PATH; REJECTS MESSAGES WHOSE
+000720*                    ACTION CODE IS NOT E OR D RATHER THAN
+000730*                    DEFAULTING TO DECRYPT; AND RECORDS IN
+000740*                    THE AUDIT LOG WHETHER THE DAY'S DEFAULT
+000750*                    KEY OR A PER-RECORD OVERRIDE WAS USED.
+000760*    08/09/26   CJD  SOLVE RUNS NOW LOG A BLANK/OVERRIDDEN KEY
+000770*                    IN THE AUDIT RECORD INSTEAD OF THE DAY'S
+000780*                    DEFAULT, AND A FAILED WRITE TO THE
+000790*                    MESSAGE OUTPUT FILE IS COUNTED AS A
+000800*                    REJECT RATHER THAN AN OUTPUT RECORD.
+000810*************************************************************
+000820        ENVIRONMENT DIVISION.
+000830        CONFIGURATION SECTION.
+000840        SOURCE-COMPUTER. TOPL-BATCH.
+000850        OBJECT-COMPUTER. TOPL-BATCH.
+000860        INPUT-OUTPUT SECTION.
+000870        FILE-CONTROL.
+000880            SELECT CSR-MSG-IN-FILE ASSIGN TO "MSGIN"
+000890                ORGANIZATION IS LINE SEQUENTIAL
+000900                FILE STATUS IS CSR-MSGIN-STATUS.
+000910            SELECT CSR-MSG-OUT-FILE ASSIGN TO "MSGOUT"
+000920                ORGANIZATION IS LINE SEQUENTIAL
+000930                FILE STATUS IS CSR-MSGOUT-STATUS.
+000940            SELECT CSR-KEY-FILE ASSIGN TO "CIPHKEY"
+000950                ORGANIZATION IS INDEXED
+000960                ACCESS MODE IS DYNAMIC
+000970                RECORD KEY IS CSR-KEY-DATE
+000980                FILE STATUS IS CSR-KEYFILE-STATUS.
+000990            SELECT CSR-AUDIT-FILE ASSIGN TO "CIPHAUD"
+001000                ORGANIZATION IS LINE SEQUENTIAL
+001010                FILE STATUS IS CSR-AUDIT-STATUS.
+001020            SELECT CSR-CHECKPOINT-FILE ASSIGN TO "CIPHCKP"
+001030                ORGANIZATION IS INDEXED
+001040                ACCESS MODE IS DYNAMIC
+001050                RECORD KEY IS CSR-CKP-PROGRAM-ID
+001060                FILE STATUS IS CSR-CKPFILE-STATUS.
+001070*
+001080        DATA DIVISION.
+001090        FILE SECTION.
+001100        FD  CSR-MSG-IN-FILE
+001110            LABEL RECORDS ARE STANDARD.
+001120            COPY CSRMSG.
+001130        FD  CSR-MSG-OUT-FILE
+001140            LABEL RECORDS ARE STANDARD.
+001150        01  CSR-MSG-OUT-RECORD      PIC X(174).
+001160        FD  CSR-KEY-FILE
+001170            LABEL RECORDS ARE STANDARD.
+001180            COPY CSRKEY.
+001190        FD  CSR-AUDIT-FILE
+001200            LABEL RECORDS ARE STANDARD.
+001210            COPY CSRAUD.
+001220        FD  CSR-CHECKPOINT-FILE
+001230            LABEL RECORDS ARE STANDARD.
+001240            COPY CSRCKP.
+001250*
+001260        WORKING-STORAGE SECTION.
+001270        01  CSR-MSGIN-STATUS        PIC X(02).
+001280            88  CSR-MSGIN-OK             VALUE '00'.
+001290            88  CSR-MSGIN-EOF            VALUE '10'.
+001300        01  CSR-MSGOUT-STATUS       PIC X(02).
+001310            88  CSR-MSGOUT-OK            VALUE '00'.
+001320        01  CSR-KEYFILE-STATUS      PIC X(02).
+001330            88  CSR-KEYFILE-OK           VALUE '00'.
+001340            88  CSR-KEYFILE-NOTFOUND     VALUE '23' '35'.
+001350        01  CSR-AUDIT-STATUS        PIC X(02).
+001360        01  CSR-CKPFILE-STATUS      PIC X(02).
+001370            88  CSR-CKPFILE-OK           VALUE '00'.
+001380            88  CSR-CKPFILE-NOTFOUND     VALUE '23' '35'.
+001390        01  CSR-RUN-ACTION          PIC X(01) VALUE 'E'.
+001400            88  CSR-RUN-SOLVE            VALUE 'X'.
+001410            88  CSR-RUN-INTERACTIVE      VALUE 'I'.
+001420        01  CSR-ARG-VALUE            PIC X(20).
+001430        01  CSR-ARG-NUMBER           PIC 9(02) COMP VALUE 0.
+001440        01  CSR-CKP-INTERVAL         PIC 9(03) VALUE 10.
+001450        01  CSR-CKP-RUN-PROGRAM-ID   PIC X(08) VALUE 'CAESAR  '.
+001460        01  CSR-RECS-IN-CTR          PIC 9(07) VALUE 0.
+001470        01  CSR-RECS-OUT-CTR         PIC 9(07) VALUE 0.
+001480        01  CSR-RECS-REJ-CTR         PIC 9(07) VALUE 0.
+001490        01  CSR-RESTART-SEQ-NO       PIC 9(06) VALUE 0.
+001500        01  CSR-DAILY-SHIFT          PIC 9(02) VALUE 0.
+001510        01  CSR-DAILY-MODE           PIC X(01) VALUE 'C'.
+001520        01  CSR-DAILY-KEYWORD        PIC X(20) VALUE SPACES.
+001530        01  CSR-WORK-SHIFT           PIC 9(02).
+001540        01  CSR-WORK-MODE            PIC X(01).
+001550        01  CSR-WORK-KEYWORD         PIC X(20).
+001560        01  CSR-WORK-RETURN-CODE     PIC 9(02).
+001570            88  CSR-WORK-SUCCESS         VALUE 0.
+001580        01  CSR-ACTION-VALID-SW      PIC X(01).
+001590            88  CSR-ACTION-IS-VALID      VALUE 'Y'.
+001600        01  CSR-AUD-OVERRIDE-SW      PIC X(01) VALUE 'N'.
+001610            88  CSR-AUD-OVERRIDE-USED    VALUE 'Y'.
+001620        01  CSR-INT-TXN-COUNT        PIC 9(05) VALUE 0.
+001630        01  CSR-INT-REJ-COUNT        PIC 9(05) VALUE 0.
+001640        01  CSR-TODAY-DATE           PIC 9(08).
+001650        01  CSR-TODAY-TIME           PIC 9(08).
+001660*
+001670        PROCEDURE DIVISION.
+001680*
+001690*****************************************************************
+001700*    0000-MAINLINE
+001710*****************************************************************
+001720        0000-MAINLINE.
+001730            PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001740            IF CSR-RUN-INTERACTIVE
+001750                PERFORM 5000-RUN-INTERACTIVE THRU 5000-EXIT
+001760            ELSE
+001770                IF CSR-RUN-SOLVE
+001780                    PERFORM 2500-PROCESS-SOLVE THRU 2500-EXIT
+001790                ELSE
+001800                    PERFORM 2000-PROCESS-MESSAGES THRU 2000-EXIT
+001810                END-IF
+001820            END-IF.
+001830            PERFORM 4000-FINALIZE THRU 4000-EXIT.
+001840            STOP RUN.
+001850*
+001860*****************************************************************
+001870*    1000-INITIALIZE - PARSE ARGUMENTS, READ DAILY KEY, OPEN
+001880*    FILES AND ESTABLISH ANY RESTART POSITION.
+001890*****************************************************************
+001900        1000-INITIALIZE.
+001910            IF FUNCTION LENGTH(CSR-MESSAGE-RECORD) NOT =
+001920                    FUNCTION LENGTH(CSR-MSG-OUT-RECORD)
+001930                DISPLAY 'CAESAR-SALAD: CSR-MSG-OUT-RECORD IS OUT '
+001940                    'OF SYNC WITH CSRMSG - RECOMPILE REQUIRED'
+001950                STOP RUN
+001960            END-IF.
+001970            PERFORM 1100-GET-ARGUMENTS THRU 1100-EXIT.
+001980            ACCEPT CSR-TODAY-DATE FROM DATE YYYYMMDD.
+001990            ACCEPT CSR-TODAY-TIME FROM TIME.
+002000            PERFORM 1200-READ-DAILY-KEY THRU 1200-EXIT.
+002010            IF NOT CSR-RUN-INTERACTIVE
+002020                PERFORM 1300-OPEN-CHECKPOINT THRU 1300-EXIT
+002030                PERFORM 1400-OPEN-MESSAGE-FILES THRU 1400-EXIT
+002040            END-IF.
+002050        1000-EXIT.
+002060            EXIT.
+002070*
+002080        1100-GET-ARGUMENTS.
+002090            MOVE 1 TO CSR-ARG-NUMBER.
+002100            DISPLAY CSR-ARG-NUMBER UPON ARGUMENT-NUMBER.
+002110            ACCEPT CSR-ARG-VALUE FROM ARGUMENT-VALUE
+002120                ON EXCEPTION MOVE SPACES TO CSR-ARG-VALUE
+002130            END-ACCEPT.
+002140            IF CSR-ARG-VALUE NOT = SPACES
+002150                MOVE CSR-ARG-VALUE(1:1) TO CSR-RUN-ACTION
+002160            END-IF.
+002170        1100-EXIT.
+002180            EXIT.
+002190*
+002200*****************************************************************
+002210*    1200-READ-DAILY-KEY - LOOK UP TODAY'S SHIFT KEY IN THE
+002220*    INDEXED KEY FILE.  IF NO ROW IS ON FILE FOR TODAY, FALL
+002230*    BACK TO THE HOUSE DEFAULT (CAESAR, SHIFT OF 7) THAT USED
+002240*    TO BE HARD-CODED HERE.
+002250*****************************************************************
+002260        1200-READ-DAILY-KEY.
+002270            MOVE 7 TO CSR-DAILY-SHIFT.
+002280            MOVE 'C' TO CSR-DAILY-MODE.
+002290            MOVE SPACES TO CSR-DAILY-KEYWORD.
+002300            OPEN INPUT CSR-KEY-FILE.
+002310            IF CSR-KEYFILE-OK OR CSR-KEYFILE-NOTFOUND
+002320                IF CSR-KEYFILE-OK
+002330                    MOVE CSR-TODAY-DATE TO CSR-KEY-DATE
+002340                    READ CSR-KEY-FILE
+002350                        KEY IS CSR-KEY-DATE
+002360                        INVALID KEY
+002370                            CONTINUE
+002380                        NOT INVALID KEY
+002390                            MOVE CSR-KEY-SHIFT-VALUE TO
+002400                                CSR-DAILY-SHIFT
+002410                            MOVE CSR-KEY-CIPHER-MODE TO
+002420                                CSR-DAILY-MODE
+002430                            MOVE CSR-KEY-KEYWORD TO
+002440                                CSR-DAILY-KEYWORD
+002450                    END-READ
+002460                    CLOSE CSR-KEY-FILE
+002470                END-IF
+002480            END-IF.
+002490        1200-EXIT.
+002500            EXIT.
+002510*
+002520*****************************************************************
+002530*    1300-OPEN-CHECKPOINT - OPEN THE CHECKPOINT FILE (CREATING
+002540*    IT IF THIS IS THE FIRST RUN) AND SEE WHETHER A PRIOR RUN
+002550*    LEFT A RESTART POINT BEHIND.  SOLVE BATCH RUNS AND THE
+002560*    NORMAL ENCRYPT/DECRYPT BATCH PATH KEEP SEPARATE RESTART
+002570*    KEYS IN THE SAME CHECKPOINT FILE.
+002580*****************************************************************
+002590        1300-OPEN-CHECKPOINT.
+002600            OPEN I-O CSR-CHECKPOINT-FILE.
+002610            IF CSR-CKPFILE-NOTFOUND
+002620                OPEN OUTPUT CSR-CHECKPOINT-FILE
+002630                CLOSE CSR-CHECKPOINT-FILE
+002640                OPEN I-O CSR-CHECKPOINT-FILE
+002650            END-IF.
+002660            MOVE 0 TO CSR-RESTART-SEQ-NO.
+002670            IF CSR-RUN-SOLVE
+002680                MOVE 'SOLVEBAT' TO CSR-CKP-RUN-PROGRAM-ID
+002690            ELSE
+002700                MOVE 'CAESAR  ' TO CSR-CKP-RUN-PROGRAM-ID
+002710            END-IF.
+002720            MOVE CSR-CKP-RUN-PROGRAM-ID TO CSR-CKP-PROGRAM-ID.
+002730            READ CSR-CHECKPOINT-FILE
+002740                KEY IS CSR-CKP-PROGRAM-ID
+002750                INVALID KEY
+002760                    CONTINUE
+002770                NOT INVALID KEY
+002780                    MOVE CSR-CKP-LAST-SEQ-NO TO CSR-RESTART-SEQ-NO
+002790                    MOVE CSR-CKP-RECS-IN-SOFAR TO CSR-RECS-IN-CTR
+002800                    MOVE CSR-CKP-RECS-OUT-SOFAR TO
+002810                        CSR-RECS-OUT-CTR
+002820            END-READ.
+002830        1300-EXIT.
+002840            EXIT.
+002850*
+002860*****************************************************************
+002870*    1400-OPEN-MESSAGE-FILES - OPEN THE TRAFFIC FILES, SKIPPING
+002880*    PAST ANY RECORDS ALREADY HANDLED BEFORE A CHECKPOINT.
+002890*****************************************************************
+002900        1400-OPEN-MESSAGE-FILES.
+002910            OPEN INPUT CSR-MSG-IN-FILE.
+002920            IF NOT CSR-MSGIN-OK
+002930                DISPLAY 'CAESAR-SALAD: CSR-MSG-IN-FILE OPEN '
+002940                    'FAILED, STATUS = ' CSR-MSGIN-STATUS
+002950                STOP RUN
+002960            END-IF.
+002970            IF CSR-RESTART-SEQ-NO > 0
+002980                OPEN EXTEND CSR-MSG-OUT-FILE
+002990                PERFORM 1410-SKIP-PROCESSED-RECS THRU 1410-EXIT
+003000            ELSE
+003010                OPEN OUTPUT CSR-MSG-OUT-FILE
+003020            END-IF.
+003030            IF NOT CSR-MSGOUT-OK
+003040                DISPLAY 'CAESAR-SALAD: CSR-MSG-OUT-FILE OPEN '
+003050                    'FAILED, STATUS = ' CSR-MSGOUT-STATUS
+003060                STOP RUN
+003070            END-IF.
+003080        1400-EXIT.
+003090            EXIT.
+003100*
+003110        1410-SKIP-PROCESSED-RECS.
+003120            PERFORM 2100-READ-MESSAGE-REC THRU 2100-EXIT
+003130                UNTIL CSR-MSGIN-EOF
+003140                OR CSR-MSG-SEQ-NO >= CSR-RESTART-SEQ-NO.
+003150        1410-EXIT.
+003160            EXIT.
+003170*
+003180*****************************************************************
+003190*    2000-PROCESS-MESSAGES - MAIN BATCH LOOP OVER THE MESSAGE
+003200*    INPUT FILE.
+003210*****************************************************************
+003220        2000-PROCESS-MESSAGES.
+003230            PERFORM 2100-READ-MESSAGE-REC THRU 2100-EXIT.
+003240            PERFORM 2200-CIPHER-ONE-RECORD THRU 2200-EXIT
+003250                UNTIL CSR-MSGIN-EOF.
+003260        2000-EXIT.
+003270            EXIT.
+003280*
+003290        2100-READ-MESSAGE-REC.
+003300            READ CSR-MSG-IN-FILE
+003310                AT END
+003320                    SET CSR-MSGIN-EOF TO TRUE
+003330            END-READ.
+003340        2100-EXIT.
+003350            EXIT.
+003360*
+003370*****************************************************************
+003380*    2200-CIPHER-ONE-RECORD - CIPHER ONE MESSAGE RECORD AND
+003390*    MOVE ON TO THE NEXT, CHECKPOINTING EVERY CSR-CKP-INTERVAL
+003400*    RECORDS.  A RECORD WHOSE ACTION CODE IS NEITHER E NOR D
+003410*    IS REJECTED RATHER THAN DEFAULTED TO DECRYPT.
+003420*****************************************************************
+003430        2200-CIPHER-ONE-RECORD.
+003440            ADD 1 TO CSR-RECS-IN-CTR.
+003450            PERFORM 2250-CIPHER-VALID-ACTION THRU 2250-EXIT.
+003460            IF NOT CSR-ACTION-IS-VALID
+003470                ADD 1 TO CSR-RECS-REJ-CTR
+003480                DISPLAY 'CAESAR-SALAD: RECORD ' CSR-MSG-SEQ-NO
+003490                    ' REJECTED, INVALID ACTION = ' CSR-MSG-ACTION
+003500                GO TO 2200-CHECKPOINT-CHECK
+003510            END-IF.
+003520            PERFORM 2300-APPLY-DEFAULT-KEY THRU 2300-EXIT.
+003530            IF CSR-ACTION-ENCRYPT
+003540                CALL 'ENCRYPT' USING
+003550                    CSR-MSG-TEXT CSR-MSG-TEXT-LENGTH
+003560                    CSR-WORK-SHIFT CSR-WORK-MODE
+003570                    CSR-WORK-KEYWORD CSR-WORK-RETURN-CODE
+003580            ELSE
+003590                CALL 'DECRYPT' USING
+003600                    CSR-MSG-TEXT CSR-MSG-TEXT-LENGTH
+003610                    CSR-WORK-SHIFT CSR-WORK-MODE
+003620                    CSR-WORK-KEYWORD CSR-WORK-RETURN-CODE
+003630            END-IF.
+003640            IF CSR-WORK-SUCCESS
+003650                MOVE CSR-MESSAGE-RECORD TO CSR-MSG-OUT-RECORD
+003660                WRITE CSR-MSG-OUT-RECORD
+003670                IF CSR-MSGOUT-OK
+003680                    ADD 1 TO CSR-RECS-OUT-CTR
+003690                ELSE
+003700                    ADD 1 TO CSR-RECS-REJ-CTR
+003710                    DISPLAY 'CAESAR-SALAD: RECORD ' CSR-MSG-SEQ-NO
+003720                        ' REJECTED, MSGOUT WRITE STATUS = '
+003730                        CSR-MSGOUT-STATUS
+003740                END-IF
+003750            ELSE
+003760                ADD 1 TO CSR-RECS-REJ-CTR
+003770                DISPLAY 'CAESAR-SALAD: RECORD ' CSR-MSG-SEQ-NO
+003780                    ' REJECTED, RETURN CODE = '
+003790                    CSR-WORK-RETURN-CODE
+003800            END-IF.
+003810        2200-CHECKPOINT-CHECK.
+003820            IF FUNCTION MOD(CSR-RECS-IN-CTR, CSR-CKP-INTERVAL) = 0
+003830                PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+003840            END-IF.
+003850            PERFORM 2100-READ-MESSAGE-REC THRU 2100-EXIT.
+003860        2200-EXIT.
+003870            EXIT.
+003880*
+003890        2250-CIPHER-VALID-ACTION.
+003900            MOVE 'N' TO CSR-ACTION-VALID-SW.
+003910            IF CSR-ACTION-ENCRYPT OR CSR-ACTION-DECRYPT
+003920                SET CSR-ACTION-IS-VALID TO TRUE
+003930            END-IF.
+003940        2250-EXIT.
+003950            EXIT.
+003960*
+003970*****************************************************************
+003980*    2300-APPLY-DEFAULT-KEY - A MESSAGE RECORD MAY CARRY ITS
+003990*    OWN SHIFT/MODE/KEYWORD; IF IT DOES NOT, THE DAY'S KEY
+004000*    FROM THE KEY FILE IS USED INSTEAD.  A PER-RECORD
+004010*    OVERRIDE IS NOTED FOR THE RUN'S AUDIT RECORD.
+004020*****************************************************************
+004030        2300-APPLY-DEFAULT-KEY.
+004040            IF CSR-MSG-SHIFT-KEY = 0
+004050                AND CSR-MSG-CIPHER-MODE = SPACE
+004060                MOVE CSR-DAILY-SHIFT TO CSR-WORK-SHIFT
+004070                MOVE CSR-DAILY-MODE TO CSR-WORK-MODE
+004080                MOVE CSR-DAILY-KEYWORD TO CSR-WORK-KEYWORD
+004090            ELSE
+004100                MOVE CSR-MSG-SHIFT-KEY TO CSR-WORK-SHIFT
+004110                MOVE CSR-MSG-CIPHER-MODE TO CSR-WORK-MODE
+004120                MOVE CSR-MSG-KEYWORD TO CSR-WORK-KEYWORD
+004130                SET CSR-AUD-OVERRIDE-USED TO TRUE
+004140            END-IF.
+004150        2300-EXIT.
+004160            EXIT.
+004170*
+004180*****************************************************************
+004190*    2500-PROCESS-SOLVE - CRACK AN UNKNOWN-KEY MESSAGE BY
+004200*    HANDING IT TO SOLVE FOR A FULL BRUTE-FORCE REPORT.
+004210*****************************************************************
+004220        2500-PROCESS-SOLVE.
+004230            PERFORM 2100-READ-MESSAGE-REC THRU 2100-EXIT.
+004240            PERFORM 2550-SOLVE-ONE-RECORD THRU 2550-EXIT
+004250                UNTIL CSR-MSGIN-EOF.
+004260        2500-EXIT.
+004270            EXIT.
+004280*
+004290*****************************************************************
+004300*    2550-SOLVE-ONE-RECORD - HAND ONE MESSAGE TO SOLVE AND
+004310*    MOVE ON TO THE NEXT, CHECKPOINTING EVERY CSR-CKP-INTERVAL
+004320*    RECORDS.  THE CHECKPOINT FILE IS CLOSED FOR THE DURATION
+004330*    OF THE CALL SINCE SOLVE OPENS THE SAME PHYSICAL FILE
+004340*    UNDER ITS OWN FILE-CONTROL ENTRY TO CHECKPOINT ITS
+004350*    INTERNAL 26-SHIFT LOOP.
+004360*****************************************************************
+004370        2550-SOLVE-ONE-RECORD.
+004380            ADD 1 TO CSR-RECS-IN-CTR.
+004390            CLOSE CSR-CHECKPOINT-FILE.
+004400            CALL 'SOLVE' USING
+004410                CSR-MSG-TEXT CSR-MSG-TEXT-LENGTH
+004420                CSR-TODAY-DATE CSR-WORK-RETURN-CODE
+004430            OPEN I-O CSR-CHECKPOINT-FILE.
+004440            IF CSR-WORK-SUCCESS
+004450                ADD 1 TO CSR-RECS-OUT-CTR
+004460            ELSE
+004470                ADD 1 TO CSR-RECS-REJ-CTR
+004480                DISPLAY 'CAESAR-SALAD: RECORD ' CSR-MSG-SEQ-NO
+004490                    ' REJECTED BY SOLVE, RETURN CODE = '
+004500                    CSR-WORK-RETURN-CODE
+004510            END-IF.
+004520            IF FUNCTION MOD(CSR-RECS-IN-CTR, CSR-CKP-INTERVAL) = 0
+004530                PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+004540            END-IF.
+004550            PERFORM 2100-READ-MESSAGE-REC THRU 2100-EXIT.
+004560        2550-EXIT.
+004570            EXIT.
+004580*
+004590*****************************************************************
+004600*    3000-WRITE-CHECKPOINT - REWRITE THE RESTART RECORD WITH
+004610*    PROGRESS SO FAR, UNDER WHICHEVER PROGRAM-ID KEY THIS
+004620*    RUN IS CHECKPOINTING AGAINST.
+004630*****************************************************************
+004640        3000-WRITE-CHECKPOINT.
+004650            MOVE CSR-CKP-RUN-PROGRAM-ID TO CSR-CKP-PROGRAM-ID.
+004660            MOVE CSR-MSG-SEQ-NO TO CSR-CKP-LAST-SEQ-NO.
+004670            MOVE 0 TO CSR-CKP-LAST-SHIFT-NO.
+004680            MOVE CSR-TODAY-DATE TO CSR-CKP-RUN-DATE.
+004690            MOVE CSR-TODAY-TIME TO CSR-CKP-RUN-TIME.
+004700            MOVE CSR-RECS-IN-CTR TO CSR-CKP-RECS-IN-SOFAR.
+004710            MOVE CSR-RECS-OUT-CTR TO CSR-CKP-RECS-OUT-SOFAR.
+004720            REWRITE CSR-CHECKPOINT-RECORD
+004730                INVALID KEY
+004740                    WRITE CSR-CHECKPOINT-RECORD
+004750            END-REWRITE.
+004760        3000-EXIT.
+004770            EXIT.
+004780*
+004790*****************************************************************
+004800*    4000-FINALIZE - CLOSE FILES, CLEAR A COMPLETED RESTART
+004810*    POINT AND WRITE THE RUN'S AUDIT RECORD.  INTERACTIVE RUNS
+004820*    HAVE NO SINGLE KEY TO REPORT (THE OPERATOR MAY HAVE
+004830*    KEYED A DIFFERENT ONE FOR EVERY MESSAGE) SO THE AUDIT
+004840*    RECORD IS FLAGGED AS OVERRIDDEN AND THE KEY FIELDS ARE
+004850*    LEFT BLANK RATHER THAN SHOWING THE DAY'S DEFAULT.  A
+004860*    SOLVE RUN IS THE SAME WAY - IT TRIES ALL 26 SHIFTS AGAINST
+004870*    EVERY MESSAGE, SO THERE IS NO SINGLE KEY TO CREDIT EITHER.
+004880*****************************************************************
+004890        4000-FINALIZE.
+004900            IF NOT CSR-RUN-INTERACTIVE
+004910                MOVE CSR-CKP-RUN-PROGRAM-ID TO CSR-CKP-PROGRAM-ID
+004920                MOVE 0 TO CSR-CKP-LAST-SEQ-NO
+004930                MOVE 0 TO CSR-CKP-LAST-SHIFT-NO
+004940                MOVE CSR-RECS-IN-CTR TO CSR-CKP-RECS-IN-SOFAR
+004950                MOVE CSR-RECS-OUT-CTR TO CSR-CKP-RECS-OUT-SOFAR
+004960                REWRITE CSR-CHECKPOINT-RECORD
+004970                    INVALID KEY
+004980                        WRITE CSR-CHECKPOINT-RECORD
+004990                END-REWRITE
+005000                CLOSE CSR-CHECKPOINT-FILE
+005010                CLOSE CSR-MSG-IN-FILE
+005020                CLOSE CSR-MSG-OUT-FILE
+005030            END-IF.
+005040            OPEN EXTEND CSR-AUDIT-FILE.
+005050            IF CSR-AUDIT-STATUS NOT = '00'
+005060                OPEN OUTPUT CSR-AUDIT-FILE
+005070            END-IF.
+005080            MOVE CSR-TODAY-DATE TO CSR-AUD-RUN-DATE.
+005090            MOVE CSR-TODAY-TIME TO CSR-AUD-RUN-TIME.
+005100            MOVE 'CAESAR  ' TO CSR-AUD-PROGRAM-ID.
+005110            MOVE CSR-RUN-ACTION TO CSR-AUD-ACTION.
+005120            IF CSR-RUN-INTERACTIVE
+005130                MOVE SPACES TO CSR-AUD-CIPHER-MODE
+005140                MOVE 0 TO CSR-AUD-SHIFT-KEY
+005150                MOVE SPACES TO CSR-AUD-KEYWORD
+005160                SET CSR-AUD-KEY-OVERRIDDEN TO TRUE
+005170                COMPUTE CSR-AUD-RECS-IN =
+005180                    CSR-INT-TXN-COUNT + CSR-INT-REJ-COUNT
+005190                MOVE CSR-INT-TXN-COUNT TO CSR-AUD-RECS-OUT
+005200                MOVE CSR-INT-REJ-COUNT TO CSR-AUD-RECS-REJECTED
+005210            ELSE
+005220                IF CSR-RUN-SOLVE
+005230                    MOVE SPACES TO CSR-AUD-CIPHER-MODE
+005240                    MOVE 0 TO CSR-AUD-SHIFT-KEY
+005250                    MOVE SPACES TO CSR-AUD-KEYWORD
+005260                    SET CSR-AUD-KEY-OVERRIDDEN TO TRUE
+005270                ELSE
+005280                    MOVE CSR-DAILY-MODE TO CSR-AUD-CIPHER-MODE
+005290                    MOVE CSR-DAILY-SHIFT TO CSR-AUD-SHIFT-KEY
+005300                    MOVE CSR-DAILY-KEYWORD TO CSR-AUD-KEYWORD
+005310                    IF CSR-AUD-OVERRIDE-USED
+005320                        SET CSR-AUD-KEY-OVERRIDDEN TO TRUE
+005330                    ELSE
+005340                        SET CSR-AUD-KEY-DAILY-DEFAULT TO TRUE
+005350                    END-IF
+005360                END-IF
+005370                MOVE CSR-RECS-IN-CTR TO CSR-AUD-RECS-IN
+005380                MOVE CSR-RECS-OUT-CTR TO CSR-AUD-RECS-OUT
+005390                MOVE CSR-RECS-REJ-CTR TO CSR-AUD-RECS-REJECTED
+005400            END-IF.
+005410            WRITE CSR-AUDIT-RECORD.
+005420            CLOSE CSR-AUDIT-FILE.
+005430        4000-EXIT.
+005440            EXIT.
+005450*
+005460*****************************************************************
+005470*    5000-RUN-INTERACTIVE - HAND OFF TO THE AD HOC ENCODE/
+005480*    DECODE SCREEN FOR WALK-UP REQUESTS.
+005490*****************************************************************
+005500        5000-RUN-INTERACTIVE.
+005510            CALL 'CIPHER-SCREEN' USING CSR-INT-TXN-COUNT,
+005520                CSR-INT-REJ-COUNT.
+005530        5000-EXIT.
+005540            EXIT.
+005550*
+005560        END PROGRAM Caesar-salad.
+005570
+000140        PROGRAM-ID. ENCRYPT IS COMMON.
+000150        AUTHOR. COLLIN DRAKE.
+000160        INSTALLATION. TOPL PROGRAMMING.
+000170        DATE-WRITTEN. 01/15/24.
+000180        DATE-COMPILED.
+000190*************************************************************
+000200*    DESCRIPTION
+000210*    SHIFTS ONE MESSAGE FORWARD BY THE GIVEN KEY, EITHER A
+000220*    SINGLE CAESAR SHIFT OR A REPEATING VIGENERE KEYWORD
+000230*    SHIFT.  UPPER- AND LOWER-CASE LETTERS ARE SHIFTED WITHIN
+000240*    THEIR OWN CASE SO THE ORIGINAL CAPITALIZATION SURVIVES
+000250*    THE ROUND TRIP; ANYTHING THAT IS NOT A LETTER (DIGITS,
+000260*    PUNCTUATION, SPACES) IS LEFT UNTOUCHED.
+000270*
+000280*    MODIFICATION HISTORY
+000290*    DATE       INIT DESCRIPTION
+000300*    08/09/26   CJD  DROPPED THE LOWER-CASE-EVERYTHING STEP IN
+000310*                    FAVOUR OF CASE-PRESERVING SHIFTS, WIDENED
+000320*                    THE MESSAGE FIELD TO 132 BYTES, ADDED
+000330*                    LENGTH AND SHIFT-RANGE VALIDATION WITH A
+000340*                    RETURN CODE, AND ADDED A VIGENERE MODE.
+000350*                    NO LONGER AUTO-CHAINS INTO DECRYPT - THE
+000360*                    CALLER NOW PICKS ENCRYPT OR DECRYPT.
+000370*    08/09/26   CJD  REJECTS A VIGENERE KEYWORD THAT IS NOT
+000380*                    PURELY ALPHABETIC INSTEAD OF LETTING A
+000390*                    DIGIT OR PUNCTUATION CHARACTER PRODUCE
+000400*                    AN UNDEFINED SHIFT AMOUNT.
+000410*************************************************************
+000420        DATA DIVISION.
+000430        WORKING-STORAGE SECTION.
+000440        01  X                    PIC 9(03) COMP.
+000450        01  CSR-KEY-INDEX        PIC 9(03) COMP.
+000460        01  CSR-KEY-LENGTH       PIC 9(03) COMP.
+000470        01  CSR-SHIFT-AMOUNT     PIC 9(02) COMP.
+000480        01  CSR-WORK-KEYWORD-UC  PIC X(20).
+000490        01  CSR-KEY-PAD-SW       PIC X(01).
+000500            88  CSR-KEY-IN-PADDING   VALUE 'Y'.
+000510*
+000520*    FUNCTION ORD/CHAR ON THIS PLATFORM NUMBER THE NATIVE
+000530*    COLLATING SEQUENCE FROM 1, SO ASCII 65 ('A') COMES BACK
+000540*    AS ORD 66 AND CHAR(66) GIVES BACK 'A'.  THESE CONSTANTS
+000550*    CARRY THAT ONE-UP OFFSET SO THE RANGE TESTS BELOW LINE
+000560*    UP WITH THE TRUE A-Z / a-z RANGES.
+000570        01  CSR-ASCII-UPPER-LOW  PIC 9(03) COMP VALUE 66.
+000580        01  CSR-ASCII-UPPER-HIGH PIC 9(03) COMP VALUE 91.
+000590        01  CSR-ASCII-LOWER-LOW  PIC 9(03) COMP VALUE 98.
+000600        01  CSR-ASCII-LOWER-HIGH PIC 9(03) COMP VALUE 123.
+000610*
+000620        LINKAGE SECTION.
+000630        01  teststr              PIC X(132).
+000640        01  CSR-ENC-TEXT-LENGTH  PIC 9(03).
+000650        01  shiftc               PIC 9(02).
+000660        01  CSR-ENC-CIPHER-MODE  PIC X(01).
+000670            88  CSR-ENC-MODE-CAESAR      VALUE 'C'.
+000680            88  CSR-ENC-MODE-VIGENERE    VALUE 'V'.
+000690        01  CSR-ENC-KEYWORD      PIC X(20).
+000700        01  CSR-ENC-RETURN-CODE  PIC 9(02).
+000710            88  CSR-ENC-SUCCESS          VALUE 0.
+000720            88  CSR-ENC-BAD-LENGTH       VALUE 20.
+000730            88  CSR-ENC-BAD-SHIFT        VALUE 30.
+000740            88  CSR-ENC-BAD-KEYWORD      VALUE 40.
+000750*
+000760        PROCEDURE DIVISION USING teststr, CSR-ENC-TEXT-LENGTH,
+000770            shiftc, CSR-ENC-CIPHER-MODE, CSR-ENC-KEYWORD,
+000780            CSR-ENC-RETURN-CODE.
+000790*
+000800*****************************************************************
+000810*    0000-MAINLINE
+000820*****************************************************************
+000830        0000-MAINLINE.
+000840            MOVE 0 TO CSR-ENC-RETURN-CODE.
+000850            PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT.
+000860            IF NOT CSR-ENC-SUCCESS
+000870                DISPLAY 'ENCRYPT: INPUT REJECTED, RETURN CODE = '
+000880                    CSR-ENC-RETURN-CODE
+000890                GO TO 0000-EXIT
+000900            END-IF.
+000910            IF CSR-ENC-MODE-VIGENERE
+000920                PERFORM 3000-SHIFT-VIGENERE THRU 3000-EXIT
+000930            ELSE
+000940                PERFORM 2000-SHIFT-CAESAR THRU 2000-EXIT
+000950            END-IF.
+000960            DISPLAY 'ENCRYPT: STRING ENCRYPTED: '
+000970                teststr(1:CSR-ENC-TEXT-LENGTH).
+000980        0000-EXIT.
+000990            EXIT PROGRAM.
+001000*
+001010*****************************************************************
+001020*    1000-VALIDATE-INPUT - REJECT OVERSIZE MESSAGES, OUT-OF-
+001030*    RANGE OR MISSING KEYS, AND NON-ALPHABETIC VIGENERE
+001040*    KEYWORDS BEFORE ANY SHIFTING STARTS.
+001050*****************************************************************
+001060        1000-VALIDATE-INPUT.
+001070            IF CSR-ENC-TEXT-LENGTH = 0
+001080                OR CSR-ENC-TEXT-LENGTH > 132
+001090                SET CSR-ENC-BAD-LENGTH TO TRUE
+001100                GO TO 1000-EXIT
+001110            END-IF.
+001120            IF CSR-ENC-MODE-VIGENERE
+001130                IF CSR-ENC-KEYWORD = SPACES
+001140                    SET CSR-ENC-BAD-KEYWORD TO TRUE
+001150                    GO TO 1000-EXIT
+001160                END-IF
+001170                PERFORM 1050-VALIDATE-KEYWORD THRU 1050-EXIT
+001180                IF CSR-ENC-BAD-KEYWORD
+001190                    GO TO 1000-EXIT
+001200                END-IF
+001210            ELSE
+001220                IF shiftc > 25
+001230                    SET CSR-ENC-BAD-SHIFT TO TRUE
+001240                    GO TO 1000-EXIT
+001250                END-IF
+001260            END-IF.
+001270            SET CSR-ENC-SUCCESS TO TRUE.
+001280        1000-EXIT.
+001290            EXIT.
+001300*
+001310*****************************************************************
+001320*    1050-VALIDATE-KEYWORD - A VIGENERE KEYWORD MAY ONLY HOLD
+001330*    LETTERS FOLLOWED BY TRAILING SPACES; A DIGIT, PUNCTUATION
+001340*    CHARACTER OR EMBEDDED SPACE WOULD OTHERWISE PRODUCE AN
+001350*    OUT-OF-RANGE SHIFT AMOUNT FARTHER DOWN THE LINE.
+001360*****************************************************************
+001370        1050-VALIDATE-KEYWORD.
+001380            MOVE 'N' TO CSR-KEY-PAD-SW.
+001390            PERFORM VARYING X FROM 1 BY 1
+001400                UNTIL X > 20
+001410                PERFORM 1060-CHECK-KEYWORD-CHAR THRU 1060-EXIT
+001420                IF CSR-ENC-BAD-KEYWORD
+001430                    GO TO 1050-EXIT
+001440                END-IF
+001450            END-PERFORM.
+001460        1050-EXIT.
+001470            EXIT.
+001480*
+001490        1060-CHECK-KEYWORD-CHAR.
+001500            IF CSR-ENC-KEYWORD(X:1) = SPACE
+001510                SET CSR-KEY-IN-PADDING TO TRUE
+001520                GO TO 1060-EXIT
+001530            END-IF.
+001540            IF CSR-KEY-IN-PADDING
+001550                SET CSR-ENC-BAD-KEYWORD TO TRUE
+001560                GO TO 1060-EXIT
+001570            END-IF.
+001580            IF FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) >=
+001590                    CSR-ASCII-UPPER-LOW
+001600                AND FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) <=
+001610                    CSR-ASCII-UPPER-HIGH
+001620                CONTINUE
+001630            ELSE
+001640                IF FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) >=
+001650                        CSR-ASCII-LOWER-LOW
+001660                    AND FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) <=
+001670                        CSR-ASCII-LOWER-HIGH
+001680                    CONTINUE
+001690                ELSE
+001700                    SET CSR-ENC-BAD-KEYWORD TO TRUE
+001710                END-IF
+001720            END-IF.
+001730        1060-EXIT.
+001740            EXIT.
+001750*
+001760*****************************************************************
+001770*    2000-SHIFT-CAESAR - SHIFT EACH LETTER FORWARD BY shiftc
+001780*    POSITIONS WITHIN ITS OWN CASE RANGE.  NON-LETTERS FALL
+001790*    THROUGH BOTH TESTS AND ARE LEFT EXACTLY AS THEY ARE.
+001800*****************************************************************
+001810        2000-SHIFT-CAESAR.
+001820            PERFORM VARYING X FROM 1 BY 1
+001830                UNTIL X > CSR-ENC-TEXT-LENGTH
+001840                PERFORM 2050-SHIFT-CHAR-CAESAR THRU 2050-EXIT
+001850            END-PERFORM.
+001860        2000-EXIT.
+001870            EXIT.
+001880*
+001890        2050-SHIFT-CHAR-CAESAR.
+001900            IF FUNCTION ORD(teststr(X:1)) >= CSR-ASCII-UPPER-LOW
+001910                AND FUNCTION ORD(teststr(X:1)) <=
+001920                    CSR-ASCII-UPPER-HIGH
+001930                MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+001940                    (teststr(X:1)) - CSR-ASCII-UPPER-LOW +
+001950                    shiftc, 26) + CSR-ASCII-UPPER-LOW)
+001960                    TO teststr(X:1)
+001970            ELSE
+001980                IF FUNCTION ORD(teststr(X:1)) >=
+001990                    CSR-ASCII-LOWER-LOW
+002000                    AND FUNCTION ORD(teststr(X:1)) <=
+002010                        CSR-ASCII-LOWER-HIGH
+002020                    MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+002030                        (teststr(X:1)) - CSR-ASCII-LOWER-LOW +
+002040                        shiftc, 26) + CSR-ASCII-LOWER-LOW)
+002050                        TO teststr(X:1)
+002060                END-IF
+002070            END-IF.
+002080        2050-EXIT.
+002090            EXIT.
+002100*
+002110*****************************************************************
+002120*    3000-SHIFT-VIGENERE - SHIFT EACH LETTER FORWARD BY THE
+002130*    ORDINAL POSITION OF THE CORRESPONDING KEYWORD LETTER.
+002140*    THE KEYWORD REPEATS AND ONLY ADVANCES ON LETTERS OF THE
+002150*    MESSAGE, SO PUNCTUATION AND SPACES DO NOT EAT A KEY
+002160*    POSITION.
+002170*****************************************************************
+002180        3000-SHIFT-VIGENERE.
+002190            MOVE FUNCTION UPPER-CASE(CSR-ENC-KEYWORD) TO
+002200                CSR-WORK-KEYWORD-UC.
+002210            PERFORM 3100-FIND-KEYWORD-LENGTH THRU 3100-EXIT.
+002220            MOVE 1 TO CSR-KEY-INDEX.
+002230            PERFORM VARYING X FROM 1 BY 1
+002240                UNTIL X > CSR-ENC-TEXT-LENGTH
+002250                PERFORM 3050-SHIFT-CHAR-VIGENERE THRU 3050-EXIT
+002260            END-PERFORM.
+002270        3000-EXIT.
+002280            EXIT.
+002290*
+002300        3050-SHIFT-CHAR-VIGENERE.
+002310            COMPUTE CSR-SHIFT-AMOUNT = FUNCTION ORD
+002320                (CSR-WORK-KEYWORD-UC(CSR-KEY-INDEX:1))
+002330                - CSR-ASCII-UPPER-LOW.
+002340            IF FUNCTION ORD(teststr(X:1)) >= CSR-ASCII-UPPER-LOW
+002350                AND FUNCTION ORD(teststr(X:1)) <=
+002360                    CSR-ASCII-UPPER-HIGH
+002370                MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+002380                    (teststr(X:1)) - CSR-ASCII-UPPER-LOW +
+002390                    CSR-SHIFT-AMOUNT, 26) + CSR-ASCII-UPPER-LOW)
+002400                    TO teststr(X:1)
+002410                PERFORM 3200-ADVANCE-KEY-INDEX THRU 3200-EXIT
+002420            ELSE
+002430                IF FUNCTION ORD(teststr(X:1)) >=
+002440                    CSR-ASCII-LOWER-LOW
+002450                    AND FUNCTION ORD(teststr(X:1)) <=
+002460                        CSR-ASCII-LOWER-HIGH
+002470                    MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+002480                        (teststr(X:1)) - CSR-ASCII-LOWER-LOW +
+002490                        CSR-SHIFT-AMOUNT, 26) +
+002500                        CSR-ASCII-LOWER-LOW)
+002510                        TO teststr(X:1)
+002520                    PERFORM 3200-ADVANCE-KEY-INDEX THRU 3200-EXIT
+002530                END-IF
+002540            END-IF.
+002550        3050-EXIT.
+002560            EXIT.
+002570*
+002580        3100-FIND-KEYWORD-LENGTH.
+002590            MOVE 20 TO CSR-KEY-LENGTH.
+002600            PERFORM VARYING CSR-KEY-LENGTH FROM 20 BY -1
+002610                UNTIL CSR-KEY-LENGTH = 0
+002620                OR CSR-WORK-KEYWORD-UC(CSR-KEY-LENGTH:1) NOT =
+002630                    SPACE
+002640                CONTINUE
+002650            END-PERFORM.
+002660        3100-EXIT.
+002670            EXIT.
+002680*
+002690        3200-ADVANCE-KEY-INDEX.
+002700            IF CSR-KEY-INDEX >= CSR-KEY-LENGTH
+002710                MOVE 1 TO CSR-KEY-INDEX
+002720            ELSE
+002730                ADD 1 TO CSR-KEY-INDEX
+002740            END-IF.
+002750        3200-EXIT.
+002760            EXIT.
+002770*
+002780        END PROGRAM ENCRYPT.
+002790
+000100*****************************************************************
+000110*    IDENTIFICATION DIVISION.
+000120*****************************************************************
+000130        IDENTIFICATION DIVISION.
+000140        PROGRAM-ID. DECRYPT IS COMMON.
+000150        AUTHOR. COLLIN DRAKE.
+000160        INSTALLATION. TOPL PROGRAMMING.
+000170        DATE-WRITTEN. 01/15/24.
+000180        DATE-COMPILED.
+000190*************************************************************
+000200*    DESCRIPTION
+000210*    SHIFTS ONE MESSAGE BACKWARD BY THE GIVEN KEY, UNDOING
+000220*    WHATEVER ENCRYPT DID.  SAME CASE-PRESERVING, LENGTH-
+000230*    AND SHIFT-VALIDATED, CAESAR/VIGENERE LOGIC AS ENCRYPT,
+000240*    JUST RUN IN REVERSE.
+000250*
+000260*    MODIFICATION HISTORY
+000270*    DATE       INIT DESCRIPTION
+000280*    08/09/26   CJD  DROPPED THE LOWER-CASE-EVERYTHING STEP IN
+000290*                    FAVOUR OF CASE-PRESERVING SHIFTS, WIDENED
+000300*                    THE MESSAGE FIELD TO 132 BYTES, ADDED
+000310*                    LENGTH AND SHIFT-RANGE VALIDATION WITH A
+000320*                    RETURN CODE, AND ADDED A VIGENERE MODE.
+000330*                    NO LONGER AUTO-CHAINS INTO SOLVE - THE
+000340*                    CALLER NOW PICKS SOLVE DIRECTLY WHEN THE
+000350*                    KEY IS UNKNOWN.
+000360*    08/09/26   CJD  REJECTS A VIGENERE KEYWORD THAT IS NOT
+000370*                    PURELY ALPHABETIC INSTEAD OF LETTING A
+000380*                    DIGIT OR PUNCTUATION CHARACTER PRODUCE
+000390*                    AN UNDEFINED SHIFT AMOUNT.
+000400*************************************************************
+000410        DATA DIVISION.
+000420        WORKING-STORAGE SECTION.
+000430        01  X                    PIC 9(03) COMP.
+000440        01  CSR-KEY-INDEX        PIC 9(03) COMP.
+000450        01  CSR-KEY-LENGTH       PIC 9(03) COMP.
+000460        01  CSR-SHIFT-AMOUNT     PIC 9(02) COMP.
+000470        01  CSR-WORK-KEYWORD-UC  PIC X(20).
+000480        01  CSR-KEY-PAD-SW       PIC X(01).
+000490            88  CSR-KEY-IN-PADDING   VALUE 'Y'.
+000500*
+000510*    FUNCTION ORD/CHAR ON THIS PLATFORM NUMBER THE NATIVE
+000520*    COLLATING SEQUENCE FROM 1, SO ASCII 65 ('A') COMES BACK
+000530*    AS ORD 66 AND CHAR(66) GIVES BACK 'A'.  THESE CONSTANTS
+000540*    CARRY THAT ONE-UP OFFSET SO THE RANGE TESTS BELOW LINE
+000550*    UP WITH THE TRUE A-Z / a-z RANGES.
+000560        01  CSR-ASCII-UPPER-LOW  PIC 9(03) COMP VALUE 66.
+000570        01  CSR-ASCII-UPPER-HIGH PIC 9(03) COMP VALUE 91.
+000580        01  CSR-ASCII-LOWER-LOW  PIC 9(03) COMP VALUE 98.
+000590        01  CSR-ASCII-LOWER-HIGH PIC 9(03) COMP VALUE 123.
+000600*
+000610        LINKAGE SECTION.
+000620        01  teststr              PIC X(132).
+000630        01  CSR-ENC-TEXT-LENGTH  PIC 9(03).
+000640        01  shiftc               PIC 9(02).
+000650        01  CSR-ENC-CIPHER-MODE  PIC X(01).
+000660            88  CSR-ENC-MODE-CAESAR      VALUE 'C'.
+000670            88  CSR-ENC-MODE-VIGENERE    VALUE 'V'.
+000680        01  CSR-ENC-KEYWORD      PIC X(20).
+000690        01  CSR-ENC-RETURN-CODE  PIC 9(02).
+000700            88  CSR-ENC-SUCCESS          VALUE 0.
+000710            88  CSR-ENC-BAD-LENGTH       VALUE 20.
+000720            88  CSR-ENC-BAD-SHIFT        VALUE 30.
+000730            88  CSR-ENC-BAD-KEYWORD      VALUE 40.
+000740*
+000750        PROCEDURE DIVISION USING teststr, CSR-ENC-TEXT-LENGTH,
+000760            shiftc, CSR-ENC-CIPHER-MODE, CSR-ENC-KEYWORD,
+000770            CSR-ENC-RETURN-CODE.
+000780*
+000790*****************************************************************
+000800*    0000-MAINLINE
+000810*****************************************************************
+000820        0000-MAINLINE.
+000830            MOVE 0 TO CSR-ENC-RETURN-CODE.
+000840            PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT.
+000850            IF NOT CSR-ENC-SUCCESS
+000860                DISPLAY 'DECRYPT: INPUT REJECTED, RETURN CODE = '
+000870                    CSR-ENC-RETURN-CODE
+000880                GO TO 0000-EXIT
+000890            END-IF.
+000900            IF CSR-ENC-MODE-VIGENERE
+000910                PERFORM 3000-UNSHIFT-VIGENERE THRU 3000-EXIT
+000920            ELSE
+000930                PERFORM 2000-UNSHIFT-CAESAR THRU 2000-EXIT
+000940            END-IF.
+000950            DISPLAY 'DECRYPT: STRING DECRYPTED: '
+000960                teststr(1:CSR-ENC-TEXT-LENGTH).
+000970        0000-EXIT.
+000980            EXIT PROGRAM.
+000990*
+001000*****************************************************************
+001010*    1000-VALIDATE-INPUT - REJECT OVERSIZE MESSAGES, OUT-OF-
+001020*    RANGE OR MISSING KEYS, AND NON-ALPHABETIC VIGENERE
+001030*    KEYWORDS BEFORE ANY SHIFTING STARTS.
+001040*****************************************************************
+001050        1000-VALIDATE-INPUT.
+001060            IF CSR-ENC-TEXT-LENGTH = 0
+001070                OR CSR-ENC-TEXT-LENGTH > 132
+001080                SET CSR-ENC-BAD-LENGTH TO TRUE
+001090                GO TO 1000-EXIT
+001100            END-IF.
+001110            IF CSR-ENC-MODE-VIGENERE
+001120                IF CSR-ENC-KEYWORD = SPACES
+001130                    SET CSR-ENC-BAD-KEYWORD TO TRUE
+001140                    GO TO 1000-EXIT
+001150                END-IF
+001160                PERFORM 1050-VALIDATE-KEYWORD THRU 1050-EXIT
+001170                IF CSR-ENC-BAD-KEYWORD
+001180                    GO TO 1000-EXIT
+001190                END-IF
+001200            ELSE
+001210                IF shiftc > 25
+001220                    SET CSR-ENC-BAD-SHIFT TO TRUE
+001230                    GO TO 1000-EXIT
+001240                END-IF
+001250            END-IF.
+001260            SET CSR-ENC-SUCCESS TO TRUE.
+001270        1000-EXIT.
+001280            EXIT.
+001290*
+001300*****************************************************************
+001310*    1050-VALIDATE-KEYWORD - A VIGENERE KEYWORD MAY ONLY HOLD
+001320*    LETTERS FOLLOWED BY TRAILING SPACES; A DIGIT, PUNCTUATION
+001330*    CHARACTER OR EMBEDDED SPACE WOULD OTHERWISE PRODUCE AN
+001340*    OUT-OF-RANGE SHIFT AMOUNT FARTHER DOWN THE LINE.
+001350*****************************************************************
+001360        1050-VALIDATE-KEYWORD.
+001370            MOVE 'N' TO CSR-KEY-PAD-SW.
+001380            PERFORM VARYING X FROM 1 BY 1
+001390                UNTIL X > 20
+001400                PERFORM 1060-CHECK-KEYWORD-CHAR THRU 1060-EXIT
+001410                IF CSR-ENC-BAD-KEYWORD
+001420                    GO TO 1050-EXIT
+001430                END-IF
+001440            END-PERFORM.
+001450        1050-EXIT.
+001460            EXIT.
+001470*
+001480        1060-CHECK-KEYWORD-CHAR.
+001490            IF CSR-ENC-KEYWORD(X:1) = SPACE
+001500                SET CSR-KEY-IN-PADDING TO TRUE
+001510                GO TO 1060-EXIT
+001520            END-IF.
+001530            IF CSR-KEY-IN-PADDING
+001540                SET CSR-ENC-BAD-KEYWORD TO TRUE
+001550                GO TO 1060-EXIT
+001560            END-IF.
+001570            IF FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) >=
+001580                    CSR-ASCII-UPPER-LOW
+001590                AND FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) <=
+001600                    CSR-ASCII-UPPER-HIGH
+001610                CONTINUE
+001620            ELSE
+001630                IF FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) >=
+001640                        CSR-ASCII-LOWER-LOW
+001650                    AND FUNCTION ORD(CSR-ENC-KEYWORD(X:1)) <=
+001660                        CSR-ASCII-LOWER-HIGH
+001670                    CONTINUE
+001680                ELSE
+001690                    SET CSR-ENC-BAD-KEYWORD TO TRUE
+001700                END-IF
+001710            END-IF.
+001720        1060-EXIT.
+001730            EXIT.
+001740*
+001750*****************************************************************
+001760*    2000-UNSHIFT-CAESAR - SHIFT EACH LETTER BACKWARD BY
+001770*    shiftc POSITIONS WITHIN ITS OWN CASE RANGE.  NON-LETTERS
+001780*    FALL THROUGH BOTH TESTS AND ARE LEFT EXACTLY AS THEY ARE.
+001790*****************************************************************
+001800        2000-UNSHIFT-CAESAR.
+001810            PERFORM VARYING X FROM 1 BY 1
+001820                UNTIL X > CSR-ENC-TEXT-LENGTH
+001830                PERFORM 2050-UNSHIFT-CHAR-CAESAR THRU 2050-EXIT
+001840            END-PERFORM.
+001850        2000-EXIT.
+001860            EXIT.
+001870*
+001880        2050-UNSHIFT-CHAR-CAESAR.
+001890            IF FUNCTION ORD(teststr(X:1)) >= CSR-ASCII-UPPER-LOW
+001900                AND FUNCTION ORD(teststr(X:1)) <=
+001910                    CSR-ASCII-UPPER-HIGH
+001920                MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+001930                    (teststr(X:1)) - CSR-ASCII-UPPER-LOW -
+001940                    shiftc + 26, 26) + CSR-ASCII-UPPER-LOW)
+001950                    TO teststr(X:1)
+001960            ELSE
+001970                IF FUNCTION ORD(teststr(X:1)) >=
+001980                    CSR-ASCII-LOWER-LOW
+001990                    AND FUNCTION ORD(teststr(X:1)) <=
+002000                        CSR-ASCII-LOWER-HIGH
+002010                    MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+002020                        (teststr(X:1)) - CSR-ASCII-LOWER-LOW -
+002030                        shiftc + 26, 26) + CSR-ASCII-LOWER-LOW)
+002040                        TO teststr(X:1)
+002050                END-IF
+002060            END-IF.
+002070        2050-EXIT.
+002080            EXIT.
+002090*
+002100*****************************************************************
+002110*    3000-UNSHIFT-VIGENERE - SHIFT EACH LETTER BACKWARD BY THE
+002120*    ORDINAL POSITION OF THE CORRESPONDING KEYWORD LETTER.
+002130*    THE KEYWORD REPEATS AND ONLY ADVANCES ON LETTERS OF THE
+002140*    MESSAGE, SO PUNCTUATION AND SPACES DO NOT EAT A KEY
+002150*    POSITION.
+002160*****************************************************************
+002170        3000-UNSHIFT-VIGENERE.
+002180            MOVE FUNCTION UPPER-CASE(CSR-ENC-KEYWORD) TO
+002190                CSR-WORK-KEYWORD-UC.
+002200            PERFORM 3100-FIND-KEYWORD-LENGTH THRU 3100-EXIT.
+002210            MOVE 1 TO CSR-KEY-INDEX.
+002220            PERFORM VARYING X FROM 1 BY 1
+002230                UNTIL X > CSR-ENC-TEXT-LENGTH
+002240                PERFORM 3050-UNSHIFT-CHAR-VIGENERE THRU 3050-EXIT
+002250            END-PERFORM.
+002260        3000-EXIT.
+002270            EXIT.
+002280*
+002290        3050-UNSHIFT-CHAR-VIGENERE.
+002300            COMPUTE CSR-SHIFT-AMOUNT = FUNCTION ORD
+002310                (CSR-WORK-KEYWORD-UC(CSR-KEY-INDEX:1))
+002320                - CSR-ASCII-UPPER-LOW.
+002330            IF FUNCTION ORD(teststr(X:1)) >= CSR-ASCII-UPPER-LOW
+002340                AND FUNCTION ORD(teststr(X:1)) <=
+002350                    CSR-ASCII-UPPER-HIGH
+002360                MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+002370                    (teststr(X:1)) - CSR-ASCII-UPPER-LOW -
+002380                    CSR-SHIFT-AMOUNT + 26, 26) +
+002390                    CSR-ASCII-UPPER-LOW)
+002400                    TO teststr(X:1)
+002410                PERFORM 3200-ADVANCE-KEY-INDEX THRU 3200-EXIT
+002420            ELSE
+002430                IF FUNCTION ORD(teststr(X:1)) >=
+002440                    CSR-ASCII-LOWER-LOW
+002450                    AND FUNCTION ORD(teststr(X:1)) <=
+002460                        CSR-ASCII-LOWER-HIGH
+002470                    MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+002480                        (teststr(X:1)) - CSR-ASCII-LOWER-LOW -
+002490                        CSR-SHIFT-AMOUNT + 26, 26) +
+002500                        CSR-ASCII-LOWER-LOW)
+002510                        TO teststr(X:1)
+002520                    PERFORM 3200-ADVANCE-KEY-INDEX THRU 3200-EXIT
+002530                END-IF
+002540            END-IF.
+002550        3050-EXIT.
+002560            EXIT.
+002570*
+002580        3100-FIND-KEYWORD-LENGTH.
+002590            MOVE 20 TO CSR-KEY-LENGTH.
+002600            PERFORM VARYING CSR-KEY-LENGTH FROM 20 BY -1
+002610                UNTIL CSR-KEY-LENGTH = 0
+002620                OR CSR-WORK-KEYWORD-UC(CSR-KEY-LENGTH:1) NOT =
+002630                    SPACE
+002640                CONTINUE
+002650            END-PERFORM.
+002660        3100-EXIT.
+002670            EXIT.
+002680*
+002690        3200-ADVANCE-KEY-INDEX.
+002700            IF CSR-KEY-INDEX >= CSR-KEY-LENGTH
+002710                MOVE 1 TO CSR-KEY-INDEX
+002720            ELSE
+002730                ADD 1 TO CSR-KEY-INDEX
+002740            END-IF.
+002750        3200-EXIT.
+002760            EXIT.
+002770*
+002780        END PROGRAM DECRYPT.
+000100*****************************************************************
+000110*    IDENTIFICATION DIVISION.
+000120*****************************************************************
+000130        IDENTIFICATION DIVISION.
+000140        PROGRAM-ID. SOLVE IS COMMON.
+000150        AUTHOR. COLLIN DRAKE.
+000160        INSTALLATION. TOPL PROGRAMMING.
+000170        DATE-WRITTEN. 01/15/24.
+000180        DATE-COMPILED.
+000190*************************************************************
+000200*    DESCRIPTION
+000210*    BRUTE-FORCES A CAESAR-SHIFTED MESSAGE OF UNKNOWN KEY BY
+000220*    TRYING ALL 26 POSSIBLE SHIFT VALUES AND WRITING EVERY
+000230*    CANDIDATE, SIDE BY SIDE WITH ITS SHIFT NUMBER, TO A
+000240*    PRINTABLE CRYPTANALYSIS REPORT FILE.  CHECKPOINTS ITS
+000250*    OWN PROGRESS THROUGH THE 26 SHIFTS SO A LONG-RUNNING
+000260*    BRUTE-FORCE PASS CAN RESUME AFTER AN ABEND INSTEAD OF
+000270*    STARTING OVER AT SHIFT 1.
+000280*
+000290*    MODIFICATION HISTORY
+000300*    DATE       INIT DESCRIPTION
+000310*    08/09/26   CJD  REPLACED DISPLAY-ONLY OUTPUT WITH A
+000320*                    FORMATTED REPORT FILE, ADDED CHECKPOINT/
+000330*                    RESTART OF THE 26-SHIFT LOOP, AND
+000340*                    STOPPED AUTO-CALLING FROM DECRYPT - THE
+000350*                    CALLER NOW INVOKES SOLVE DIRECTLY.
+000360*    08/09/26   CJD  OPENS THE REPORT FILE OUTPUT ONLY ON THE
+000370*                    FIRST CALL OF A RUN AND EXTEND ON EVERY
+000380*                    CALL AFTER THAT, SO POINTING A WHOLE
+000390*                    MESSAGE FILE AT SOLVE NO LONGER LOSES
+000400*                    ALL BUT THE LAST MESSAGE'S CANDIDATES.
+000410*    08/09/26   CJD  CHECKS THE WRITE STATUS ON EACH REPORT
+000420*                    DETAIL LINE INSTEAD OF ASSUMING IT ALWAYS
+000430*                    LANDS.
+000440*    08/09/26   CJD  REJECTS AN INCOMING MESSAGE WHOSE LENGTH
+000450*                    WOULD OVERFLOW THE 132-BYTE CANDIDATE
+000460*                    FIELDS INSTEAD OF HANDING IT STRAIGHT TO
+000470*                    SOLVE2, AND TELLS A TRUE FIRST CALL OF A
+000480*                    FRESH RUN APART FROM THE FIRST CALL OF A
+000490*                    RUN THAT IS ITSELF RESUMING AFTER AN
+000500*                    ABEND, SO A RESTART NO LONGER TRUNCATES
+000510*                    SOLVERPT AND LOSES EVERY CANDIDATE LINE
+000520*                    CHECKPOINTED BEFORE THE ABEND.
+000530*************************************************************
+000540        ENVIRONMENT DIVISION.
+000550        INPUT-OUTPUT SECTION.
+000560        FILE-CONTROL.
+000570            SELECT CSR-SOLVE-RPT-FILE ASSIGN TO "SOLVERPT"
+000580                ORGANIZATION IS LINE SEQUENTIAL
+000590                FILE STATUS IS CSR-SOLVE-RPT-STATUS.
+000600            SELECT CSR-SOLVE-CKP-FILE ASSIGN TO "CIPHCKP"
+000610                ORGANIZATION IS INDEXED
+000620                ACCESS MODE IS DYNAMIC
+000630                RECORD KEY IS CSR-CKP-PROGRAM-ID
+000640                FILE STATUS IS CSR-SOLVE-CKP-STATUS.
+000650*
+000660        DATA DIVISION.
+000670        FILE SECTION.
+000680        FD  CSR-SOLVE-RPT-FILE
+000690            LABEL RECORDS ARE STANDARD.
+000700            COPY CSRRPT.
+000710        FD  CSR-SOLVE-CKP-FILE
+000720            LABEL RECORDS ARE STANDARD.
+000730            COPY CSRCKP.
+000740*
+000750        WORKING-STORAGE SECTION.
+000760        01  CSR-SOLVE-RPT-STATUS PIC X(02).
+000770            88  CSR-SOLVE-RPT-OK         VALUE '00'.
+000780        01  CSR-SOLVE-CKP-STATUS PIC X(02).
+000790            88  CSR-SOLVE-CKP-OK         VALUE '00'.
+000800            88  CSR-SOLVE-CKP-NOTFOUND   VALUE '23' '35'.
+000810        01  CSR-SOLVE-RUN-SW     PIC X(01) VALUE 'Y'.
+000820            88  CSR-SOLVE-FIRST-IN-RUN   VALUE 'Y'.
+000830        01  CSR-SOLVE-RESTART-SW PIC X(01).
+000840            88  CSR-SOLVE-IS-RESTART     VALUE 'Y'.
+000850        01  CSR-TRY-SHIFT        PIC 9(02) COMP.
+000860        01  CSR-RESTART-SHIFT    PIC 9(02) COMP VALUE 0.
+000870        01  CSR-SOLVE-CANDIDATE  PIC X(132).
+000880        01  CSR-SOLVE-RETCODE    PIC 9(02).
+000890            88  CSR-SOLVE-S2-OK          VALUE 0.
+000900*
+000910        LINKAGE SECTION.
+000920        01  CSR-SOLVE-TEXT       PIC X(132).
+000930        01  CSR-SOLVE-TEXT-LEN   PIC 9(03).
+000940        01  CSR-SOLVE-RUN-DATE   PIC 9(08).
+000950        01  CSR-SOLVE-RETURN-CODE PIC 9(02).
+000960            88  CSR-SOLVE-SUCCESS        VALUE 0.
+000970            88  CSR-SOLVE-BAD-LENGTH     VALUE 20.
+000980*
+000990        PROCEDURE DIVISION USING CSR-SOLVE-TEXT,
+001000            CSR-SOLVE-TEXT-LEN, CSR-SOLVE-RUN-DATE,
+001010            CSR-SOLVE-RETURN-CODE.
+001020*
+001030*****************************************************************
+001040*    0000-MAINLINE
+001050*****************************************************************
+001060        0000-MAINLINE.
+001070            MOVE 0 TO CSR-SOLVE-RETURN-CODE.
+001080            PERFORM 0500-VALIDATE-INPUT THRU 0500-EXIT.
+001090            IF NOT CSR-SOLVE-SUCCESS
+001100                DISPLAY 'SOLVE: INPUT REJECTED, RETURN CODE = '
+001110                    CSR-SOLVE-RETURN-CODE
+001120                GO TO 0000-EXIT
+001130            END-IF.
+001140            PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+001150            MOVE CSR-SOLVE-RUN-DATE TO CSR-RPT-HDG-RUN-DATE.
+001160            WRITE CSR-REPORT-HEADING-1.
+001170            WRITE CSR-REPORT-HEADING-2.
+001180            PERFORM 2000-TRY-ALL-SHIFTS THRU 2000-EXIT.
+001190            PERFORM 3000-CLEAR-CHECKPOINT THRU 3000-EXIT.
+001200            CLOSE CSR-SOLVE-RPT-FILE.
+001210            CLOSE CSR-SOLVE-CKP-FILE.
+001220        0000-EXIT.
+001230            EXIT PROGRAM.
+001240*
+001250*****************************************************************
+001260*    0500-VALIDATE-INPUT - REJECT A MESSAGE WHOSE LENGTH WOULD
+001270*    OVERFLOW THE 132-BYTE TEXT AND CANDIDATE FIELDS BEFORE IT
+001280*    EVER REACHES SOLVE2, THE SAME WAY ENCRYPT AND DECRYPT
+001290*    GUARD THEIR OWN INPUT.
+001300*****************************************************************
+001310        0500-VALIDATE-INPUT.
+001320            IF CSR-SOLVE-TEXT-LEN = 0
+001330                    OR CSR-SOLVE-TEXT-LEN > 132
+001340                SET CSR-SOLVE-BAD-LENGTH TO TRUE
+001350                GO TO 0500-EXIT
+001360            END-IF.
+001370            SET CSR-SOLVE-SUCCESS TO TRUE.
+001380        0500-EXIT.
+001390            EXIT.
+001400*
+001410*****************************************************************
+001420*    1000-OPEN-FILES - OPEN THE CHECKPOINT FILE FIRST AND USE
+001430*    IT TO TELL A TRUE FIRST CALL OF A FRESH RUN APART FROM
+001440*    THE FIRST CALL OF A RUN THAT IS ITSELF RESUMING AFTER AN
+001450*    ABEND, THEN OPEN THE REPORT FILE FRESH ONLY IN THE FORMER
+001460*    CASE.  A CALLER WORKING THROUGH A WHOLE MESSAGE FILE NEEDS
+001470*    ONE REPORT COVERING EVERY MESSAGE, NOT ONE TRUNCATED BY
+001480*    EVERY RESTART.
+001490*****************************************************************
+001500        1000-OPEN-FILES.
+001510            OPEN I-O CSR-SOLVE-CKP-FILE.
+001520            IF CSR-SOLVE-CKP-NOTFOUND
+001530                OPEN OUTPUT CSR-SOLVE-CKP-FILE
+001540                CLOSE CSR-SOLVE-CKP-FILE
+001550                OPEN I-O CSR-SOLVE-CKP-FILE
+001560            END-IF.
+001570            PERFORM 1050-CHECK-BATCH-RESTART THRU 1050-EXIT.
+001580            IF CSR-SOLVE-FIRST-IN-RUN AND NOT CSR-SOLVE-IS-RESTART
+001590                OPEN OUTPUT CSR-SOLVE-RPT-FILE
+001600            ELSE
+001610                OPEN EXTEND CSR-SOLVE-RPT-FILE
+001620            END-IF.
+001630            MOVE 'N' TO CSR-SOLVE-RUN-SW.
+001640            MOVE 'SOLVE   ' TO CSR-CKP-PROGRAM-ID.
+001650            READ CSR-SOLVE-CKP-FILE
+001660                KEY IS CSR-CKP-PROGRAM-ID
+001670                INVALID KEY
+001680                    CONTINUE
+001690                NOT INVALID KEY
+001700                    MOVE CSR-CKP-LAST-SHIFT-NO TO
+001710                        CSR-RESTART-SHIFT
+001720            END-READ.
+001730        1000-EXIT.
+001740            EXIT.
+001750*
+001760*****************************************************************
+001770*    1050-CHECK-BATCH-RESTART - LOOK UP THE CALLING BATCH
+001780*    RUN'S OWN CHECKPOINT RECORD (THE SAME PHYSICAL FILE,
+001790*    UNDER THE "SOLVEBAT" KEY CAESAR-SALAD WRITES) TO SEE
+001800*    WHETHER THIS RUN IS RESUMING MID-BATCH AFTER AN ABEND,
+001810*    SINCE A FRESH PROCESS LOAD CANNOT TELL THAT APART FROM
+001820*    RECORD ONE OF A BRAND NEW RUN ON ITS OWN.
+001830*****************************************************************
+001840        1050-CHECK-BATCH-RESTART.
+001850            MOVE 'N' TO CSR-SOLVE-RESTART-SW.
+001860            MOVE 'SOLVEBAT' TO CSR-CKP-PROGRAM-ID.
+001870            READ CSR-SOLVE-CKP-FILE
+001880                KEY IS CSR-CKP-PROGRAM-ID
+001890                INVALID KEY
+001900                    CONTINUE
+001910                NOT INVALID KEY
+001920                    IF CSR-CKP-LAST-SEQ-NO > 0
+001930                        SET CSR-SOLVE-IS-RESTART TO TRUE
+001940                    END-IF
+001950            END-READ.
+001960        1050-EXIT.
+001970            EXIT.
+001980*
+001990*****************************************************************
+002000*    2000-TRY-ALL-SHIFTS - WORK THROUGH SHIFT VALUES 1-26,
+002010*    SKIPPING ANY ALREADY COVERED BY A PRIOR RUN, WRITING ONE
+002020*    DETAIL LINE PER CANDIDATE AND CHECKPOINTING AS WE GO.
+002030*****************************************************************
+002040        2000-TRY-ALL-SHIFTS.
+002050            PERFORM VARYING CSR-TRY-SHIFT FROM 1 BY 1
+002060                UNTIL CSR-TRY-SHIFT > 26
+002070                IF CSR-TRY-SHIFT > CSR-RESTART-SHIFT
+002080                    PERFORM 2100-TRY-ONE-SHIFT THRU 2100-EXIT
+002090                END-IF
+002100            END-PERFORM.
+002110        2000-EXIT.
+002120            EXIT.
+002130*
+002140        2100-TRY-ONE-SHIFT.
+002150            CALL 'SOLVE2' USING CSR-SOLVE-TEXT,
+002160                CSR-SOLVE-TEXT-LEN, CSR-TRY-SHIFT,
+002170                CSR-SOLVE-CANDIDATE, CSR-SOLVE-RETCODE.
+002180            IF NOT CSR-SOLVE-S2-OK
+002190                DISPLAY 'SOLVE: SHIFT ' CSR-TRY-SHIFT
+002200                    ' REJECTED BY SOLVE2, RETURN CODE = '
+002210                    CSR-SOLVE-RETCODE
+002220            ELSE
+002230                MOVE CSR-TRY-SHIFT TO CSR-RPT-SHIFT-NO
+002240                MOVE CSR-SOLVE-CANDIDATE TO CSR-RPT-CANDIDATE
+002250                WRITE CSR-REPORT-DETAIL-LINE
+002260                IF NOT CSR-SOLVE-RPT-OK
+002270                    DISPLAY 'SOLVE: REPORT LINE FOR SHIFT '
+002280                        CSR-TRY-SHIFT ' NOT WRITTEN, STATUS = '
+002290                        CSR-SOLVE-RPT-STATUS
+002300                END-IF
+002310            END-IF.
+002320            MOVE CSR-TRY-SHIFT TO CSR-CKP-LAST-SHIFT-NO.
+002330            MOVE 0 TO CSR-CKP-LAST-SEQ-NO.
+002340            REWRITE CSR-CHECKPOINT-RECORD
+002350                INVALID KEY
+002360                    WRITE CSR-CHECKPOINT-RECORD
+002370            END-REWRITE.
+002380        2100-EXIT.
+002390            EXIT.
+002400*
+002410*****************************************************************
+002420*    3000-CLEAR-CHECKPOINT - A CLEAN FINISH MEANS THE NEXT RUN
+002430*    SHOULD START FROM SHIFT 1 AGAIN, NOT PICK UP MID-ALPHABET.
+002440*****************************************************************
+002450        3000-CLEAR-CHECKPOINT.
+002460            MOVE 0 TO CSR-CKP-LAST-SHIFT-NO.
+002470            REWRITE CSR-CHECKPOINT-RECORD
+002480                INVALID KEY
+002490                    WRITE CSR-CHECKPOINT-RECORD
+002500            END-REWRITE.
+002510        3000-EXIT.
+002520            EXIT.
+002530*
+002540        END PROGRAM SOLVE.
+002550
+000100*****************************************************************
+000110*    IDENTIFICATION DIVISION.
+000120*****************************************************************
+000130        IDENTIFICATION DIVISION.
+000140        PROGRAM-ID. SOLVE2 IS COMMON.
+000150        AUTHOR. COLLIN DRAKE.
+000160        INSTALLATION. TOPL PROGRAMMING.
+000170        DATE-WRITTEN. 01/15/24.
+000180        DATE-COMPILED.
+000190*************************************************************
+000200*    DESCRIPTION
+000210*    DECODES ONE CANDIDATE CAESAR SHIFT FOR SOLVE'S BRUTE
+000220*    FORCE REPORT.  LEAVES THE CALLER'S ORIGINAL CIPHERTEXT
+000230*    ALONE AND RETURNS THE DECODED TEXT IN A SEPARATE
+000240*    CANDIDATE FIELD SO SOLVE CAN TRY EVERY SHIFT AGAINST
+000250*    THE SAME UNTOUCHED INPUT.
+000260*
+000270*    MODIFICATION HISTORY
+000280*    DATE       INIT DESCRIPTION
+000290*    08/09/26   CJD  NO LONGER JUST DISPLAYS THE CANDIDATE -
+000300*                    RETURNS IT TO SOLVE FOR THE REPORT FILE.
+000310*                    CASE-PRESERVING SHIFT, LIKE ENCRYPT AND
+000320*                    DECRYPT.
+000330*    08/09/26   CJD  REJECTS A LENGTH THAT WOULD OVERFLOW THE
+000340*                    132-BYTE CANDIDATE FIELD INSTEAD OF
+000350*                    SHIFTING PAST THE END OF IT.  SOLVE
+000360*                    ALREADY VALIDATES LENGTH BEFORE CALLING
+000370*                    HERE, SO THIS IS A SECOND, INDEPENDENT
+000380*                    GUARD ON THIS PROGRAM'S OWN INPUT.
+000390*************************************************************
+000400        DATA DIVISION.
+000410        WORKING-STORAGE SECTION.
+000420        01  X                    PIC 9(03) COMP.
+000430*
+000440*    FUNCTION ORD/CHAR ON THIS PLATFORM NUMBER THE NATIVE
+000450*    COLLATING SEQUENCE FROM 1, SO ASCII 65 ('A') COMES BACK
+000460*    AS ORD 66 AND CHAR(66) GIVES BACK 'A'.  THESE CONSTANTS
+000470*    CARRY THAT ONE-UP OFFSET SO THE RANGE TESTS BELOW LINE
+000480*    UP WITH THE TRUE A-Z / a-z RANGES.
+000490        01  CSR-ASCII-UPPER-LOW  PIC 9(03) COMP VALUE 66.
+000500        01  CSR-ASCII-UPPER-HIGH PIC 9(03) COMP VALUE 91.
+000510        01  CSR-ASCII-LOWER-LOW  PIC 9(03) COMP VALUE 98.
+000520        01  CSR-ASCII-LOWER-HIGH PIC 9(03) COMP VALUE 123.
+000530*
+000540        LINKAGE SECTION.
+000550        01  CSR-S2-TEXT          PIC X(132).
+000560        01  CSR-S2-TEXT-LEN      PIC 9(03).
+000570        01  CSR-S2-SHIFT         PIC 9(02) COMP.
+000580        01  CSR-S2-CANDIDATE     PIC X(132).
+000590        01  CSR-S2-RETCODE       PIC 9(02).
+000600            88  CSR-S2-SUCCESS       VALUE 0.
+000610            88  CSR-S2-BAD-LENGTH    VALUE 20.
+000620*
+000630        PROCEDURE DIVISION USING CSR-S2-TEXT, CSR-S2-TEXT-LEN,
+000640            CSR-S2-SHIFT, CSR-S2-CANDIDATE, CSR-S2-RETCODE.
+000650*
+000660*****************************************************************
+000670*    0000-MAINLINE
+000680*****************************************************************
+000690        0000-MAINLINE.
+000700            MOVE 0 TO CSR-S2-RETCODE.
+000710            IF CSR-S2-TEXT-LEN = 0 OR CSR-S2-TEXT-LEN > 132
+000720                SET CSR-S2-BAD-LENGTH TO TRUE
+000730                GO TO 0000-EXIT
+000740            END-IF.
+000750            MOVE SPACES TO CSR-S2-CANDIDATE.
+000760            MOVE CSR-S2-TEXT TO CSR-S2-CANDIDATE.
+000770            PERFORM VARYING X FROM 1 BY 1
+000780                UNTIL X > CSR-S2-TEXT-LEN
+000790                PERFORM 1000-UNSHIFT-CHAR THRU 1000-EXIT
+000800            END-PERFORM.
+000810        0000-EXIT.
+000820            EXIT PROGRAM.
+000830*
+000840*****************************************************************
+000850*    1000-UNSHIFT-CHAR - SHIFT ONE CANDIDATE CHARACTER
+000860*    BACKWARD BY CSR-S2-SHIFT POSITIONS WITHIN ITS OWN CASE
+000870*    RANGE.  NON-LETTERS ARE LEFT EXACTLY AS THEY ARE.
+000880*****************************************************************
+000890        1000-UNSHIFT-CHAR.
+000900            IF FUNCTION ORD(CSR-S2-CANDIDATE(X:1)) >=
+000910                CSR-ASCII-UPPER-LOW
+000920                AND FUNCTION ORD(CSR-S2-CANDIDATE(X:1)) <=
+000930                    CSR-ASCII-UPPER-HIGH
+000940                MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+000950                    (CSR-S2-CANDIDATE(X:1)) -
+000960                    CSR-ASCII-UPPER-LOW - CSR-S2-SHIFT + 26, 26)
+000970                    + CSR-ASCII-UPPER-LOW)
+000980                    TO CSR-S2-CANDIDATE(X:1)
+000990            ELSE
+001000                IF FUNCTION ORD(CSR-S2-CANDIDATE(X:1)) >=
+001010                    CSR-ASCII-LOWER-LOW
+001020                    AND FUNCTION ORD(CSR-S2-CANDIDATE(X:1)) <=
+001030                        CSR-ASCII-LOWER-HIGH
+001040                    MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD
+001050                        (CSR-S2-CANDIDATE(X:1)) -
+001060                        CSR-ASCII-LOWER-LOW - CSR-S2-SHIFT + 26,
+001070                        26) + CSR-ASCII-LOWER-LOW)
+001080                        TO CSR-S2-CANDIDATE(X:1)
+001090                END-IF
+001100            END-IF.
+001110        1000-EXIT.
+001120            EXIT.
+001130*
+001140        END PROGRAM SOLVE2.
+001150
+000100*****************************************************************
+000110*    IDENTIFICATION DIVISION.
+000120*****************************************************************
+000130        IDENTIFICATION DIVISION.
+000140        PROGRAM-ID. CIPHER-SCREEN IS COMMON.
+000150        AUTHOR. COLLIN DRAKE.
+000160        INSTALLATION. TOPL PROGRAMMING.
+000170        DATE-WRITTEN. 01/15/24.
+000180        DATE-COMPILED.
+000190*************************************************************
+000200*    DESCRIPTION
+000210*    WALK-UP SCREEN FOR AN OPERATOR TO ENCODE OR DECODE ONE
+000220*    AD HOC MESSAGE WITHOUT RECOMPILING OR PREPARING A BATCH
+000230*    FILE.  THE OPERATOR KEYS IN THE MESSAGE, THE ACTION
+000240*    (E/D), THE CIPHER MODE (C/V) AND A SHIFT OR KEYWORD, AND
+000250*    SEES THE RESULT IMMEDIATELY.  LOOPS UNTIL THE OPERATOR
+000260*    KEYS 'X' TO EXIT.
+000270*
+000280*    MODIFICATION HISTORY
+000290*    DATE       INIT DESCRIPTION
+000300*    08/09/26   CJD  ORIGINAL PROGRAM
+000310*    08/09/26   CJD  RE-PROMPTS FOR THE ACTION CODE INSTEAD OF
+000320*                    FALLING THROUGH TO DECODE WHEN THE
+000330*                    OPERATOR KEYS SOMETHING OTHER THAN E, D
+000340*                    OR X.
+000350*    08/09/26   CJD  ALSO RETURNS A REJECT COUNT SO THE CALLER
+000360*                    CAN LOG ATTEMPTS THAT FAILED VALIDATION
+000370*                    INSTEAD OF JUST SUCCESSFUL ONES.
+000380*************************************************************
+000390        ENVIRONMENT DIVISION.
+000400        CONFIGURATION SECTION.
+000410        SPECIAL-NAMES.
+000420            CRT STATUS IS CSR-CRT-STATUS.
+000430*
+000440        DATA DIVISION.
+000450        WORKING-STORAGE SECTION.
+000460        01  CSR-CRT-STATUS           PIC 9(04).
+000470        01  CSR-SCR-DONE-SW          PIC X(01) VALUE 'N'.
+000480            88  CSR-SCR-DONE             VALUE 'Y'.
+000490        01  CSR-SCR-ACTION           PIC X(01) VALUE 'E'.
+000500            88  CSR-SCR-ACTION-ENCRYPT   VALUE 'E'.
+000510            88  CSR-SCR-ACTION-DECRYPT   VALUE 'D'.
+000520            88  CSR-SCR-ACTION-EXIT      VALUE 'X'.
+000530        01  CSR-SCR-MODE             PIC X(01) VALUE 'C'.
+000540            88  CSR-SCR-MODE-CAESAR      VALUE 'C'.
+000550            88  CSR-SCR-MODE-VIGENERE    VALUE 'V'.
+000560        01  CSR-SCR-SHIFT            PIC 9(02) VALUE 0.
+000570        01  CSR-SCR-KEYWORD          PIC X(20) VALUE SPACES.
+000580        01  CSR-SCR-MESSAGE          PIC X(132) VALUE SPACES.
+000590        01  CSR-SCR-MSG-LENGTH       PIC 9(03).
+000600        01  CSR-SCR-RETURN-CODE      PIC 9(02).
+000610            88  CSR-SCR-SUCCESS          VALUE 0.
+000620        01  CSR-SCR-ACTION-VALID-SW  PIC X(01).
+000630            88  CSR-SCR-ACTION-IS-VALID  VALUE 'Y'.
+000640*
+000650        LINKAGE SECTION.
+000660        01  CSR-SCR-TXN-COUNT        PIC 9(05).
+000670        01  CSR-SCR-REJ-COUNT        PIC 9(05).
+000680*
+000690        PROCEDURE DIVISION USING CSR-SCR-TXN-COUNT,
+000700            CSR-SCR-REJ-COUNT.
+000710*
+000720*****************************************************************
+000730*    0000-MAINLINE
+000740*****************************************************************
+000750        0000-MAINLINE.
+000760            MOVE 0 TO CSR-SCR-TXN-COUNT.
+000770            MOVE 0 TO CSR-SCR-REJ-COUNT.
+000780            PERFORM 1000-ENCODE-ONE-MESSAGE THRU 1000-EXIT
+000790                UNTIL CSR-SCR-DONE.
+000800            EXIT PROGRAM.
+000810        0000-EXIT.
+000820            EXIT.
+000830*
+000840*****************************************************************
+000850*    1000-ENCODE-ONE-MESSAGE - PROMPT FOR ONE AD HOC MESSAGE,
+000860*    RUN IT THROUGH ENCRYPT OR DECRYPT AND DISPLAY THE RESULT.
+000870*****************************************************************
+000880        1000-ENCODE-ONE-MESSAGE.
+000890            DISPLAY SPACE.
+000900            DISPLAY '-----------------------------------------'.
+000910            DISPLAY 'CAESAR / VIGENERE AD HOC CIPHER'.
+000920            PERFORM 1050-GET-ACTION THRU 1050-EXIT.
+000930            IF CSR-SCR-ACTION-EXIT
+000940                SET CSR-SCR-DONE TO TRUE
+000950                GO TO 1000-EXIT
+000960            END-IF.
+000970            DISPLAY 'MESSAGE TEXT: ' WITH NO ADVANCING.
+000980            MOVE SPACES TO CSR-SCR-MESSAGE.
+000990            ACCEPT CSR-SCR-MESSAGE.
+001000            PERFORM 1100-FIND-MESSAGE-LENGTH THRU 1100-EXIT.
+001010            DISPLAY 'CIPHER MODE (C=CAESAR, V=VIGENERE): '
+001020                WITH NO ADVANCING.
+001030            ACCEPT CSR-SCR-MODE.
+001040            IF CSR-SCR-MODE-VIGENERE
+001050                DISPLAY 'KEYWORD: ' WITH NO ADVANCING
+001060                MOVE SPACES TO CSR-SCR-KEYWORD
+001070                ACCEPT CSR-SCR-KEYWORD
+001080            ELSE
+001090                DISPLAY 'SHIFT (0-25): ' WITH NO ADVANCING
+001100                ACCEPT CSR-SCR-SHIFT
+001110            END-IF.
+001120            PERFORM 1200-CALL-CIPHER THRU 1200-EXIT.
+001130            IF CSR-SCR-SUCCESS
+001140                ADD 1 TO CSR-SCR-TXN-COUNT
+001150                DISPLAY 'RESULT: '
+001160                    CSR-SCR-MESSAGE(1:CSR-SCR-MSG-LENGTH)
+001170            ELSE
+001180                ADD 1 TO CSR-SCR-REJ-COUNT
+001190                DISPLAY 'REJECTED, RETURN CODE = '
+001200                    CSR-SCR-RETURN-CODE
+001210            END-IF.
+001220        1000-EXIT.
+001230            EXIT.
+001240*
+001250*****************************************************************
+001260*    1050-GET-ACTION - RE-PROMPT UNTIL THE OPERATOR KEYS A
+001270*    RECOGNIZED ACTION CODE INSTEAD OF LETTING A TYPO OR BLANK
+001280*    FALL THROUGH TO DECODE.
+001290*****************************************************************
+001300        1050-GET-ACTION.
+001310            MOVE 'N' TO CSR-SCR-ACTION-VALID-SW.
+001320            PERFORM UNTIL CSR-SCR-ACTION-IS-VALID
+001330                DISPLAY 'ACTION (E=ENCODE, D=DECODE, X=EXIT): '
+001340                    WITH NO ADVANCING
+001350                ACCEPT CSR-SCR-ACTION
+001360                IF CSR-SCR-ACTION-ENCRYPT
+001370                        OR CSR-SCR-ACTION-DECRYPT
+001380                        OR CSR-SCR-ACTION-EXIT
+001390                    SET CSR-SCR-ACTION-IS-VALID TO TRUE
+001400                ELSE
+001410                    DISPLAY 'INVALID ACTION, ENTER E, D OR X'
+001420                END-IF
+001430            END-PERFORM.
+001440        1050-EXIT.
+001450            EXIT.
+001460*
+001470        1100-FIND-MESSAGE-LENGTH.
+001480            MOVE 132 TO CSR-SCR-MSG-LENGTH.
+001490            PERFORM VARYING CSR-SCR-MSG-LENGTH FROM 132 BY -1
+001500                UNTIL CSR-SCR-MSG-LENGTH = 0
+001510                OR CSR-SCR-MESSAGE(CSR-SCR-MSG-LENGTH:1) NOT =
+001520                    SPACE
+001530                CONTINUE
+001540            END-PERFORM.
+001550        1100-EXIT.
+001560            EXIT.
+001570*
+001580        1200-CALL-CIPHER.
+001590            IF CSR-SCR-ACTION-ENCRYPT
+001600                CALL 'ENCRYPT' USING
+001610                    CSR-SCR-MESSAGE, CSR-SCR-MSG-LENGTH,
+001620                    CSR-SCR-SHIFT, CSR-SCR-MODE,
+001630                    CSR-SCR-KEYWORD, CSR-SCR-RETURN-CODE
+001640            ELSE
+001650                CALL 'DECRYPT' USING
+001660                    CSR-SCR-MESSAGE, CSR-SCR-MSG-LENGTH,
+001670                    CSR-SCR-SHIFT, CSR-SCR-MODE,
+001680                    CSR-SCR-KEYWORD, CSR-SCR-RETURN-CODE
+001690            END-IF.
+001700        1200-EXIT.
+001710            EXIT.
+001720*
+001730        END PROGRAM CIPHER-SCREEN.
+001740
