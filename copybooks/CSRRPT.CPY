@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*    COPYBOOK    : CSRRPT
+000300*    DESCRIPTION : RECORD LAYOUTS FOR THE SOLVE BRUTE-FORCE
+000400*                  CRYPTANALYSIS REPORT.  A HEADING LINE IS
+000500*                  FOLLOWED BY ONE DETAIL LINE PER CANDIDATE
+000600*                  SHIFT VALUE (01 THRU 26).
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT DESCRIPTION
+000900*    08/09/26   CJD  ORIGINAL COPYBOOK
+001000*****************************************************************
+001100 01  CSR-REPORT-HEADING-1.
+001200     05  FILLER                  PIC X(40)
+001300             VALUE 'CAESAR CIPHER BRUTE-FORCE SOLVE REPORT'.
+001400     05  FILLER                  PIC X(06) VALUE 'RUN: '.
+001500     05  CSR-RPT-HDG-RUN-DATE    PIC 9(08).
+001600
+001700 01  CSR-REPORT-HEADING-2.
+001800     05  FILLER                  PIC X(08) VALUE 'SHIFT'.
+001900     05  FILLER                  PIC X(04) VALUE SPACES.
+002000     05  FILLER                  PIC X(40)
+002100             VALUE 'DECODED CANDIDATE TEXT'.
+002200
+002300 01  CSR-REPORT-DETAIL-LINE.
+002400     05  FILLER                  PIC X(02) VALUE SPACES.
+002500     05  CSR-RPT-SHIFT-NO        PIC Z9.
+002600     05  FILLER                  PIC X(04) VALUE SPACES.
+002700     05  CSR-RPT-CANDIDATE       PIC X(132).
