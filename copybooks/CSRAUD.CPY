@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*    COPYBOOK    : CSRAUD
+000300*    DESCRIPTION : RECORD LAYOUT FOR THE CIPHER-AUDIT LOG.  ONE
+000400*                  RECORD IS WRITTEN AT THE END OF EVERY RUN OF
+000500*                  CAESAR-SALAD GIVING THE CONTROL TOTALS AND
+000600*                  THE KEY THAT WAS APPLIED.
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT DESCRIPTION
+000900*    08/09/26   CJD  ORIGINAL COPYBOOK
+000950*    08/09/26   CJD  ADDED A FLAG SHOWING WHETHER THE RUN USED
+000960*                    THE DAY'S DEFAULT KEY OR A PER-RECORD
+000970*                    OVERRIDE
+001000*****************************************************************
+001100 01  CSR-AUDIT-RECORD.
+001200     05  CSR-AUD-RUN-DATE        PIC 9(08).
+001300     05  CSR-AUD-RUN-TIME        PIC 9(08).
+001400     05  CSR-AUD-PROGRAM-ID      PIC X(08).
+001500     05  CSR-AUD-ACTION          PIC X(01).
+001600     05  CSR-AUD-CIPHER-MODE     PIC X(01).
+001700     05  CSR-AUD-SHIFT-KEY       PIC 9(02).
+001800     05  CSR-AUD-KEYWORD         PIC X(20).
+001900     05  CSR-AUD-RECS-IN         PIC 9(07).
+002000     05  CSR-AUD-RECS-OUT        PIC 9(07).
+002100     05  CSR-AUD-RECS-REJECTED   PIC 9(07).
+002150     05  CSR-AUD-OVERRIDE        PIC X(01).
+002160         88  CSR-AUD-KEY-OVERRIDDEN    VALUE 'Y'.
+002170         88  CSR-AUD-KEY-DAILY-DEFAULT VALUE 'N'.
+002200     05  FILLER                  PIC X(09).
