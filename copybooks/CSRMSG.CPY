@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*    COPYBOOK    : CSRMSG
+000300*    DESCRIPTION : MESSAGE RECORD LAYOUT FOR THE CAESAR CIPHER
+000400*                  INPUT AND OUTPUT TRAFFIC FILES.  ONE RECORD
+000500*                  REPRESENTS ONE MESSAGE TO BE ENCRYPTED OR
+000600*                  DECRYPTED BY CAESAR-SALAD.
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT DESCRIPTION
+000900*    08/09/26   CJD  ORIGINAL COPYBOOK
+001000*    08/09/26   CJD  WIDENED THE MESSAGE TEXT FROM 30 TO 132 BYTES
+001100*                    AND ADDED AN EXPLICIT TEXT-LENGTH FIELD SO
+001200*                    OVERSIZE MESSAGES CAN BE DETECTED INSTEAD OF
+001300*                    SILENTLY TRUNCATED.
+001400*    08/09/26   CJD  ADDED A PER-MESSAGE CIPHER MODE AND KEYWORD
+001500*                    SO A RECORD CAN REQUEST VIGENERE INSTEAD OF
+001600*                    THE DAY'S CAESAR DEFAULT.
+001700*    08/09/26   CJD  RENUMBERED TO MATCH THE OTHER COPYBOOKS'
+001800*                    SEQUENCE-NUMBER COLUMN DISCIPLINE.
+001900*****************************************************************
+002000  01  CSR-MESSAGE-RECORD.
+002100      05  CSR-MSG-SEQ-NO          PIC 9(06).
+002200      05  CSR-MSG-ACTION          PIC X(01).
+002300          88  CSR-ACTION-ENCRYPT      VALUE 'E'.
+002400          88  CSR-ACTION-DECRYPT      VALUE 'D'.
+002500      05  CSR-MSG-SHIFT-KEY       PIC 9(02).
+002600      05  CSR-MSG-CIPHER-MODE     PIC X(01).
+002700          88  CSR-MSG-MODE-CAESAR     VALUE 'C'.
+002800          88  CSR-MSG-MODE-VIGENERE   VALUE 'V'.
+002900      05  CSR-MSG-KEYWORD         PIC X(20).
+003000      05  CSR-MSG-TEXT-LENGTH     PIC 9(03).
+003100      05  CSR-MSG-TEXT            PIC X(132).
+003200      05  FILLER                  PIC X(09).
