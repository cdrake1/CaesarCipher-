@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    COPYBOOK    : CSRKEY
+000300*    DESCRIPTION : RECORD LAYOUT FOR THE DAILY CIPHER KEY FILE.
+000400*                  THIS FILE IS AN INDEXED (KSDS-STYLE) FILE
+000500*                  KEYED BY RUN DATE SO OPERATIONS CAN MAINTAIN
+000600*                  A ROTATING SHIFT-KEY SCHEDULE WITHOUT A
+000700*                  RECOMPILE OF CAESAR-SALAD.
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    08/09/26   CJD  ORIGINAL COPYBOOK
+001100*****************************************************************
+001200 01  CSR-KEY-RECORD.
+001300     05  CSR-KEY-DATE            PIC 9(08).
+001400     05  CSR-KEY-SHIFT-VALUE     PIC 9(02).
+001500     05  CSR-KEY-CIPHER-MODE     PIC X(01).
+001600         88  CSR-KEY-MODE-CAESAR     VALUE 'C'.
+001700         88  CSR-KEY-MODE-VIGENERE   VALUE 'V'.
+001800     05  CSR-KEY-KEYWORD         PIC X(20).
+001900     05  FILLER                  PIC X(18).
