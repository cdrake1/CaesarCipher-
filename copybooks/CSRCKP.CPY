@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*    COPYBOOK    : CSRCKP
+000300*    DESCRIPTION : RECORD LAYOUT FOR THE CIPHER CHECKPOINT /
+000400*                  RESTART FILE.  A RECORD IS REWRITTEN EVERY
+000500*                  CSR-CKP-INTERVAL MESSAGES (CAESAR-SALAD) OR
+000600*                  SHIFT ATTEMPTS (SOLVE) SO AN ABENDED RUN CAN
+000700*                  PICK UP WHERE IT LEFT OFF RATHER THAN
+000800*                  REPROCESSING FROM RECORD ONE.
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT DESCRIPTION
+001100*    08/09/26   CJD  ORIGINAL COPYBOOK
+001200*****************************************************************
+001300 01  CSR-CHECKPOINT-RECORD.
+001400     05  CSR-CKP-PROGRAM-ID      PIC X(08).
+001500     05  CSR-CKP-LAST-SEQ-NO     PIC 9(06).
+001600     05  CSR-CKP-LAST-SHIFT-NO   PIC 9(02).
+001700     05  CSR-CKP-RUN-DATE        PIC 9(08).
+001800     05  CSR-CKP-RUN-TIME        PIC 9(08).
+001900     05  CSR-CKP-RECS-IN-SOFAR   PIC 9(07).
+002000     05  CSR-CKP-RECS-OUT-SOFAR  PIC 9(07).
+002100     05  FILLER                  PIC X(10).
